@@ -0,0 +1,43 @@
+      *-----------------------------------------------------------*     00010000
+      *                                                           *     00020000
+      *   COPYBOOK....: CUSTREC                                   *     00030000
+      *   DESCRIPTION.: CUSTOMER MASTER RECORD LAYOUT - SHARED BY *     00040000
+      *                 EVERY PROGRAM THAT READS OR WRITES        *     00050000
+      *                 CUSTMAST SO THE FIELD LAYOUT ONLY HAS TO  *     00060000
+      *                 BE MAINTAINED IN ONE PLACE                *     00070000
+      *   NOTE........: THE RECORD-LEVEL NAME IS PREFIXED CM- SO  *     00075000
+      *                 COPY ... REPLACING ==CM-== BY ==xx-== CAN *     00076000
+      *                 GIVE A CALLER ITS OWN UNIQUE RECORD NAME  *     00077000
+      *   MAINTENANCE.:                                           *     00080000
+      *     2026.02.19  VF  ORIGINAL 130-BYTE LAYOUT              *     00090000
+      *     2026.08.08  VF  ADDED ADDRESS/PHONE/CREDIT-LIMIT/     *     00095000
+      *                     TERRITORY FIELDS INTO THE FORMER      *     00096000
+      *                     87-BYTE FILLER FOR THE CUSTOMER       *     00097000
+      *                     PROFILE EXTRACT - RECORD STAYS 130    *     00098000
+      *                     BYTES WIDE, 20 BYTES OF FILLER REMAIN *     00099000
+      *     2026.08.08  VF  ADDED A 5-YEAR SALES HISTORY TABLE    *     00099100
+      *                     FOR THE TREND REPORT, CONSUMING THE   *     00099200
+      *                     REMAINING 20-BYTE FILLER - RECORD     *     00099300
+      *                     GROWS FROM 130 TO 145 BYTES, SO ANY   *     00099400
+      *                     PROGRAM DECLARING CUSTMAST'S RECORD   *     00099500
+      *                     LENGTH EXPLICITLY MUST BE WIDENED TO  *     00099600
+      *                     MATCH                                 *     00099700
+      *-----------------------------------------------------------*     00100000
+       01  CM-RECORD.                                                   00110000
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00120000
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00130000
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00140000
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00150000
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00160000
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00170000
+           05  CM-ADDRESS-LINE1        PIC X(20).                       00171000
+           05  CM-CITY                 PIC X(15).                       00172000
+           05  CM-STATE                PIC X(2).                        00173000
+           05  CM-ZIP-CODE             PIC X(9).                        00174000
+           05  CM-PHONE-NUMBER         PIC X(10).                       00175000
+           05  CM-CREDIT-LIMIT         PIC S9(7)V99.                    00176000
+           05  CM-TERRITORY-CODE       PIC X(2).                        00177000
+      *    FIVE YEARS OF PRIOR SALES HISTORY, OLDEST YEAR FIRST, FOR    00177100
+      *    THE ROLLING-AVERAGE/GROWTH-TREND REPORT                     00177200
+           05  CM-SALES-HISTORY        PIC S9(5)V9(2)                   00177300
+                                        OCCURS 5 TIMES.                 00177400
