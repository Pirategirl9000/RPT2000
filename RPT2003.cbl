@@ -0,0 +1,534 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT2003.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Reads CUSTMAST and prints a Customer Profile
+      *   extract - name, address, phone, credit limit - grouped by
+      *   territory, so the field sales organization has one report
+      *   listing who belongs to each territory without digging
+      *   through RPT2000's branch/salesrep sales printout.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST  ASSIGN TO CUSTMAST.
+           SELECT ORPT2003  ASSIGN TO RPT2003.
+           SELECT SRTCUST4  ASSIGN TO SRTCUST4.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWK05.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * INPUT FILE - USED ONLY AS THE "USING" FILE FOR THE SORT    *
+      * BELOW SO ITS RECORD DOESN'T NEED NAMED FIELDS               *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+       01  CUSTMAST-UNSORTED-RECORD    PIC X(145).
+
+      **************************************************************
+      * OUTPUT FILE                                                *
+      **************************************************************
+       FD  ORPT2003
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+      **************************************************************
+      * RE-SEQUENCED INPUT FILE - HOLDS CUSTMAST IN TERRITORY ORDER *
+      * SO THE MAIN LOOP CAN GROUP ON CM-TERRITORY-CODE AS IT READS *
+      **************************************************************
+       FD  SRTCUST4
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC.
+
+      **************************************************************
+      * SORT WORK FILE - RE-SEQUENCES CUSTMAST BY TERRITORY CODE,  *
+      * THEN CUSTOMER NUMBER WITHIN A TERRITORY, AHEAD OF THE MAIN *
+      * PROCESSING LOOP                                             *
+      **************************************************************
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC
+               REPLACING ==CM-RECORD==          BY ==SW-RECORD==
+                         ==CM-BRANCH-NUMBER==    BY ==SW-BRANCH-NUMBER==
+                         ==CM-SALESREP-NUMBER==  BY
+                             ==SW-SALESREP-NUMBER==
+                         ==CM-CUSTOMER-NUMBER==  BY
+                             ==SW-CUSTOMER-NUMBER==
+                         ==CM-CUSTOMER-NAME==    BY ==SW-CUSTOMER-NAME==
+                         ==CM-SALES-THIS-YTD==   BY
+                             ==SW-SALES-THIS-YTD==
+                         ==CM-SALES-LAST-YTD==   BY
+                             ==SW-SALES-LAST-YTD==
+                         ==CM-ADDRESS-LINE1==    BY ==SW-ADDRESS-LINE1==
+                         ==CM-CITY==             BY ==SW-CITY==
+                         ==CM-STATE==            BY ==SW-STATE==
+                         ==CM-ZIP-CODE==         BY ==SW-ZIP-CODE==
+                         ==CM-PHONE-NUMBER==     BY ==SW-PHONE-NUMBER==
+                         ==CM-CREDIT-LIMIT==     BY ==SW-CREDIT-LIMIT==
+                         ==CM-TERRITORY-CODE==   BY
+                             ==SW-TERRITORY-CODE==
+                         ==CM-SALES-HISTORY==    BY
+                             ==SW-SALES-HISTORY==.
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * SWITCH FOR END OF FILE                                     *
+      **************************************************************
+       01  SWITCHES.
+           05  SRTCUST4-EOF-SWITCH     PIC X    VALUE "N".
+
+      **************************************************************
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *
+      **************************************************************
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+      **************************************************************
+      * TRACKS THE PRIOR RECORD'S TERRITORY CODE SO 215-CHECK-      *
+      * TERRITORY-BREAK CAN TELL WHEN IT CHANGES                    *
+      **************************************************************
+       01  CONTROL-BREAK-FIELDS.
+           05  FIRST-RECORD-SWITCH     PIC X      VALUE "Y".
+           05  PREV-TERRITORY-CODE     PIC X(2)   VALUE SPACE.
+
+      **************************************************************
+      * ACCUMULATES THE CUSTOMER COUNT AND CREDIT LIMIT TOTAL FOR   *
+      * THE TERRITORY CURRENTLY BEING PRINTED                       *
+      **************************************************************
+       01  TERRITORY-TOTAL-FIELDS.
+           05  TERRITORY-CUSTOMER-COUNT     PIC S9(5)   VALUE ZERO.
+           05  TERRITORY-CREDIT-LIMIT-TOTAL PIC S9(9)V99 VALUE ZERO.
+
+      **************************************************************
+      * ACCUMULATES THE CUSTOMER COUNT AND CREDIT LIMIT TOTAL FOR   *
+      * THE ENTIRE REPORT                                            *
+      **************************************************************
+       01  GRAND-TOTAL-FIELDS.
+           05  GRAND-CUSTOMER-COUNT         PIC S9(7)   VALUE ZERO.
+           05  GRAND-CREDIT-LIMIT-TOTAL     PIC S9(9)V99 VALUE ZERO.
+
+      **************************************************************
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *
+      **************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      **************************************************************
+      * STORES THE FIRST HEADER LINE INFORMATION                   *
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *
+      **************************************************************
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER PROFILE EX".
+           05  FILLER          PIC X(20)   VALUE "TRACT               ".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND HEADER LINE INFORMATION                  *
+      * HOLDS THE TIME AND THE PROGRAM ID                          *
+      **************************************************************
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(68)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT2003".
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *
+      **************************************************************
+       01  HEADING-LINE-3.
+           05 FILLER               PIC X(130)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FOURTH HEADER LINE INFORMATION                  *
+      * HOLDS THE COLUMN NAMES FOR THE FIRST DETAIL LINE OF EACH   *
+      * CUSTOMER                                                    *
+      **************************************************************
+       01  HEADING-LINE-4.
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "TR".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "BR".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "RP".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(5)    VALUE "CUST#".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME       ".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(10)   VALUE "PHONE     ".
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(13)   VALUE "CREDIT LIMIT ".
+           05  FILLER      PIC X(57)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIFTH HEADER LINE INFORMATION                   *
+      * HOLDS THE COLUMN NAMES FOR THE SECOND (ADDRESS) DETAIL     *
+      * LINE OF EACH CUSTOMER                                       *
+      **************************************************************
+       01  HEADING-LINE-5.
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(7)    VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE "STREET ADDRESS      ".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(15)   VALUE "CITY           ".
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE "ST".
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(9)    VALUE "ZIP CODE ".
+           05  FILLER      PIC X(70)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SIXTH HEADER LINE INFORMATION                   *
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                     *
+      **************************************************************
+       01  HEADING-LINE-6.
+           05  FILLER      PIC X(1)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE ALL '-'. *> TERRITORY
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE ALL '-'. *> BRANCH
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(2)    VALUE ALL '-'. *> SALESREP
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(5)    VALUE ALL '-'. *> CUST NUM
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(20)   VALUE ALL '-'. *> CUST NAME
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(10)   VALUE ALL '-'. *> PHONE
+           05  FILLER      PIC X(3)    VALUE SPACE.
+           05  FILLER      PIC X(13)   VALUE ALL '-'. *> CREDIT LIMIT
+           05  FILLER      PIC X(57)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIRST (IDENTITY/CONTACT) LINE OF THE CURRENT    *
+      * CUSTOMER'S PROFILE                                          *
+      **************************************************************
+       01  CUSTOMER-LINE1.
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  CL1-TERRITORY-CODE  PIC X(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-BRANCH-NUMBER   PIC X(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-SALESREP-NUMBER PIC X(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-CUSTOMER-NUMBER PIC 9(5).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-CUSTOMER-NAME   PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-PHONE-NUMBER    PIC X(10).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL1-CREDIT-LIMIT    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(57)    VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND (ADDRESS) LINE OF THE CURRENT CUSTOMER'S *
+      * PROFILE, INDENTED UNDER THE FIRST LINE                      *
+      **************************************************************
+       01  CUSTOMER-LINE2.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  FILLER              PIC X(7)     VALUE "ADDR:  ".
+           05  CL2-ADDRESS-LINE1   PIC X(20).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  CL2-CITY            PIC X(15).
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  CL2-STATE           PIC X(2).
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  CL2-ZIP-CODE        PIC X(9).
+           05  FILLER              PIC X(70)    VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIRST TERRITORY SUBTOTAL LINE                   *
+      * DISPLAYS COLUMN DIVIDERS FOR A TERRITORY BREAK              *
+      **************************************************************
+       01  TERRITORY-TOTAL-LINE1.
+           05  FILLER              PIC X(40)    VALUE SPACE.
+           05  FILLER              PIC X(13)    VALUE ALL '-'.
+           05  FILLER              PIC X        VALUE SPACE.
+           05  FILLER              PIC X(16)    VALUE ALL '-'.
+           05  FILLER              PIC X(60)    VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND TERRITORY SUBTOTAL LINE                  *
+      * HOLDS THE TERRITORY CODE, HOW MANY CUSTOMERS BELONG TO IT, *
+      * AND THEIR COMBINED CREDIT LIMIT - PRINTED WHEN              *
+      * CM-TERRITORY-CODE CHANGES (OR AT END OF FILE) ON THE        *
+      * RE-SEQUENCED INPUT                                           *
+      **************************************************************
+       01  TERRITORY-TOTAL-LINE2.
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  FILLER                   PIC X(18) VALUE
+                   "TERRITORY TOTAL - ".
+           05  TTL-TERRITORY-CODE       PIC X(2).
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  FILLER                   PIC X(10) VALUE "CUSTOMERS:".
+           05  TTL-CUSTOMER-COUNT       PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  FILLER                   PIC X(14) VALUE
+                   "CREDIT LIMIT: ".
+           05  TTL-CREDIT-LIMIT-TOTAL   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(55) VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIRST GRAND TOTAL LINE                           *
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT GRAND TOTAL          *
+      **************************************************************
+       01  GRAND-TOTAL-LINE1.
+           05  FILLER              PIC X(40)    VALUE SPACE.
+           05  FILLER              PIC X(13)    VALUE ALL '='.
+           05  FILLER              PIC X        VALUE SPACE.
+           05  FILLER              PIC X(16)    VALUE ALL '='.
+           05  FILLER              PIC X(60)    VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND GRAND TOTAL LINE                           *
+      * HOLDS THE TOTAL CUSTOMER COUNT AND COMBINED CREDIT LIMIT     *
+      * ACROSS EVERY TERRITORY ON THE REPORT                         *
+      **************************************************************
+       01  GRAND-TOTAL-LINE2.
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  FILLER                   PIC X(13) VALUE "GRAND TOTAL  ".
+           05  FILLER                   PIC X(11) VALUE "CUSTOMERS: ".
+           05  GTL-CUSTOMER-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  FILLER                   PIC X(14) VALUE
+                   "CREDIT LIMIT: ".
+           05  GTL-CREDIT-LIMIT-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(60) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *
+      * SORTING AND PRINTING THE CUSTOMER PROFILE EXTRACT          *
+      **************************************************************
+       000-PREPARE-PROFILE-REPORT.
+
+           *> GRABS THE DATE AND TIME INFORMATION FOR
+           *> THE HEADER LINES
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           *> RE-SEQUENCE CUSTMAST BY TERRITORY, THEN CUSTOMER
+           *> NUMBER WITHIN A TERRITORY, SO THE MAIN LOOP CAN GROUP
+           *> ON TERRITORY AS IT READS
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-TERRITORY-CODE
+               ON ASCENDING KEY SW-CUSTOMER-NUMBER
+               USING CUSTMAST
+               GIVING SRTCUST4.
+
+           OPEN INPUT  SRTCUST4
+                OUTPUT ORPT2003.
+
+           *> PRINT ONE PROFILE PER CUSTOMER, GROUPED BY TERRITORY,
+           *> UNTIL THE INPUT RUNS OUT
+           PERFORM 200-PREPARE-PROFILE-LINES
+               UNTIL SRTCUST4-EOF-SWITCH = "Y".
+
+           *> THE LAST TERRITORY ON THE FILE NEVER SEES A CHANGE IN
+           *> CM-TERRITORY-CODE TO TRIGGER ITS SUBTOTAL, SO PRINT IT
+           *> HERE ALONG WITH THE REPORT'S GRAND TOTAL. SKIP IT WHEN
+           *> SRTCUST4 HAD NO RECORDS AT ALL.
+           IF FIRST-RECORD-SWITCH = "N"
+               PERFORM 240-PRINT-TERRITORY-TOTALS.
+           PERFORM 300-PRINT-GRAND-TOTALS.
+
+           CLOSE SRTCUST4
+                 ORPT2003.
+           STOP RUN.
+
+      **************************************************************
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *
+      **************************************************************
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+      **************************************************************
+      * CALLS THE PARAGRAPH TO READ A LINE OF THE SORTED CUSTOMER  *
+      * RECORD, CHECKS FOR A TERRITORY BREAK, THEN CALLS THE       *
+      * PARAGRAPH TO PRINT THE CUSTOMER'S PROFILE IF IT ISN'T THE  *
+      * TERMINATING LINE OF THE FILE                                *
+      **************************************************************
+       200-PREPARE-PROFILE-LINES.
+
+           *> GRAB THE NEXT LINE FROM THE SORTED CUSTOMER RECORD
+           PERFORM 210-READ-CUSTOMER-RECORD.
+
+           IF SRTCUST4-EOF-SWITCH = "N"
+               PERFORM 215-CHECK-TERRITORY-BREAK
+               PERFORM 220-PRINT-CUSTOMER-LINES.
+
+      **************************************************************
+      * READS A LINE OF THE INPUT FILE AND IF IT'S THE LAST ONE    *
+      * UPDATES THE SRTCUST4-EOF-SWITCH (END-OF-FILE)              *
+      **************************************************************
+       210-READ-CUSTOMER-RECORD.
+
+           READ SRTCUST4
+               AT END
+                   MOVE "Y" TO SRTCUST4-EOF-SWITCH.
+
+      **************************************************************
+      * DETECTS A CHANGE IN TERRITORY CODE AGAINST THE PRIOR       *
+      * RECORD AND PRINTS THE TERRITORY SUBTOTAL LINE BEFORE THE   *
+      * NEW TERRITORY STARTS PRINTING                               *
+      **************************************************************
+       215-CHECK-TERRITORY-BREAK.
+
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               MOVE CM-TERRITORY-CODE TO PREV-TERRITORY-CODE
+           ELSE
+               IF CM-TERRITORY-CODE NOT = PREV-TERRITORY-CODE
+                   PERFORM 240-PRINT-TERRITORY-TOTALS
+                   MOVE CM-TERRITORY-CODE TO PREV-TERRITORY-CODE.
+
+      **************************************************************
+      * PRINTS THE CURRENT CUSTOMER'S TWO-LINE PROFILE TO THE      *
+      * OUTPUT FILE, UPDATES THE LINE COUNTER SO IT KNOWS WHEN TO  *
+      * REPRINT THE HEADER LINES FOR A NEW PAGE, AND ROLLS THIS    *
+      * CUSTOMER INTO THE TERRITORY AND GRAND TOTALS                *
+      **************************************************************
+       220-PRINT-CUSTOMER-LINES.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE CM-TERRITORY-CODE   TO CL1-TERRITORY-CODE.
+           MOVE CM-BRANCH-NUMBER    TO CL1-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER  TO CL1-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER  TO CL1-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME    TO CL1-CUSTOMER-NAME.
+           MOVE CM-PHONE-NUMBER     TO CL1-PHONE-NUMBER.
+           MOVE CM-CREDIT-LIMIT     TO CL1-CREDIT-LIMIT.
+
+           MOVE CUSTOMER-LINE1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+           MOVE CM-ADDRESS-LINE1    TO CL2-ADDRESS-LINE1.
+           MOVE CM-CITY             TO CL2-CITY.
+           MOVE CM-STATE            TO CL2-STATE.
+           MOVE CM-ZIP-CODE         TO CL2-ZIP-CODE.
+
+           MOVE CUSTOMER-LINE2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+           *> ADD THIS CUSTOMER TO THE TERRITORY AND GRAND TOTALS
+           ADD 1 TO TERRITORY-CUSTOMER-COUNT.
+           ADD 1 TO GRAND-CUSTOMER-COUNT.
+           ADD CM-CREDIT-LIMIT TO TERRITORY-CREDIT-LIMIT-TOTAL.
+           ADD CM-CREDIT-LIMIT TO GRAND-CREDIT-LIMIT-TOTAL.
+
+      **************************************************************
+      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *
+      * FOR EVERY PAGE                                             *
+      **************************************************************
+       230-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE ZERO TO LINE-COUNT.
+
+      **************************************************************
+      * PRINTS THE TERRITORY SUBTOTAL FOR THE TERRITORY JUST       *
+      * FINISHED, THEN RESETS THE TERRITORY ACCUMULATORS FOR THE   *
+      * NEXT TERRITORY - ALSO USED AT END OF FILE TO PRINT THE     *
+      * LAST TERRITORY'S SUBTOTAL                                   *
+      **************************************************************
+       240-PRINT-TERRITORY-TOTALS.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE PREV-TERRITORY-CODE     TO TTL-TERRITORY-CODE.
+           MOVE TERRITORY-CUSTOMER-COUNT TO TTL-CUSTOMER-COUNT.
+           MOVE TERRITORY-CREDIT-LIMIT-TOTAL TO
+               TTL-CREDIT-LIMIT-TOTAL.
+
+           MOVE TERRITORY-TOTAL-LINE1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE TERRITORY-TOTAL-LINE2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+           MOVE ZERO TO TERRITORY-CUSTOMER-COUNT
+                        TERRITORY-CREDIT-LIMIT-TOTAL.
+
+      **************************************************************
+      * PRINTS THE REPORT'S GRAND TOTAL - THE CUSTOMER COUNT AND   *
+      * COMBINED CREDIT LIMIT ACROSS EVERY TERRITORY ON THE REPORT *
+      **************************************************************
+       300-PRINT-GRAND-TOTALS.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE GRAND-CUSTOMER-COUNT     TO GTL-CUSTOMER-COUNT.
+           MOVE GRAND-CREDIT-LIMIT-TOTAL TO GTL-CREDIT-LIMIT-TOTAL.
+
+           MOVE GRAND-TOTAL-LINE1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE GRAND-TOTAL-LINE2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
