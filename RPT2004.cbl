@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT2004.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Reads CUSTMAST and writes a comma-delimited
+      *   extract of the YTD sales fields to YTDCSV, one line per
+      *   customer, so the field can load the numbers straight into
+      *   a spreadsheet without wading through RPT2000's page
+      *   headers, subtotals, and control-total footer.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT YTDCSV   ASSIGN TO YTDCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * INPUT FILE                                                 *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC.
+
+      **************************************************************
+      * CSV OUTPUT FILE - LINE SEQUENTIAL SO EACH RECORD IS A      *
+      * PLAIN NEWLINE-TERMINATED TEXT LINE A SPREADSHEET CAN READ  *
+      * DIRECTLY, UNLIKE THE FIXED-BLOCK PRINT FILES ABOVE          *
+      **************************************************************
+       FD  YTDCSV.
+       01  CSV-LINE        PIC X(110).
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * SWITCH FOR END OF FILE                                     *
+      **************************************************************
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+
+      **************************************************************
+      * UNEDITED FIELDS USED TO COMPUTE THE CHANGE AMOUNT AND      *
+      * CHANGE PERCENT COLUMNS, THE SAME WAY RPT2001 COMPUTES THEM *
+      * FOR THE SALES DECLINE EXCEPTION REPORT                      *
+      **************************************************************
+       01  CHANGE-WORK-FIELDS.
+           05  CHANGE-AMOUNT           PIC S9(5)V99.
+           05  CHANGE-PERCENT          PIC S9(3)V9.
+
+      **************************************************************
+      * NUMERIC-EDITED WORK FIELDS USED TO BUILD THE DOLLAR         *
+      * COLUMNS OF EACH CSV LINE WITHOUT LEADING ZEROS OR A        *
+      * DECIMAL-ALIGNED PRINT PICTURE                               *
+      **************************************************************
+       01  CSV-WORK-FIELDS.
+           05  CSV-SALES-THIS-YTD      PIC -(6)9.99.
+           05  CSV-SALES-LAST-YTD      PIC -(6)9.99.
+           05  CSV-CHANGE-AMOUNT       PIC -(6)9.99.
+           05  CSV-CHANGE-PERCENT      PIC -(3)9.9.
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *
+      * BUILDING THE CSV EXTRACT                                    *
+      **************************************************************
+       000-PREPARE-CSV-EXTRACT.
+
+           OPEN INPUT  CUSTMAST
+                OUTPUT YTDCSV.
+
+           PERFORM 100-WRITE-HEADER-LINE.
+
+           PERFORM 200-PREPARE-CSV-LINES
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+
+           CLOSE CUSTMAST
+                 YTDCSV.
+           STOP RUN.
+
+      **************************************************************
+      * WRITES THE ONE-LINE COLUMN-NAME ROW A SPREADSHEET EXPECTS  *
+      * AS THE FIRST LINE OF A DELIMITED FILE                       *
+      **************************************************************
+       100-WRITE-HEADER-LINE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               "BRANCH,SALESREP,CUSTOMER NUMBER,CUSTOMER NAME,"
+                                                        DELIMITED SIZE
+               "SALES THIS YTD,SALES LAST YTD,"        DELIMITED SIZE
+               "CHANGE AMOUNT,CHANGE PERCENT"          DELIMITED SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+      **************************************************************
+      * CALLS THE PARAGRAPH TO READ A LINE OF CUSTMAST THEN CALLS  *
+      * THE PARAGRAPH TO WRITE ITS CSV LINE IF IT ISN'T THE        *
+      * TERMINATING LINE OF THE FILE                                 *
+      **************************************************************
+       200-PREPARE-CSV-LINES.
+
+           PERFORM 210-READ-CUSTOMER-RECORD.
+
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 220-WRITE-CSV-LINE.
+
+      **************************************************************
+      * READS A LINE OF THE INPUT FILE AND IF IT'S THE LAST ONE    *
+      * UPDATES THE CUSTMAST-EOF-SWITCH (END-OF-FILE)              *
+      **************************************************************
+       210-READ-CUSTOMER-RECORD.
+
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+      **************************************************************
+      * BUILDS ONE COMMA-DELIMITED CSV LINE FROM THE CURRENT       *
+      * CUSTOMER RECORD AND WRITES IT TO YTDCSV                    *
+      **************************************************************
+       220-WRITE-CSV-LINE.
+
+           MOVE CM-SALES-THIS-YTD TO CSV-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD TO CSV-SALES-LAST-YTD.
+
+           COMPUTE CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE ZERO TO CHANGE-PERCENT
+           ELSE
+               COMPUTE CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE ZERO TO CHANGE-PERCENT.
+
+           MOVE CHANGE-AMOUNT  TO CSV-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT TO CSV-CHANGE-PERCENT.
+
+           *> THE CUSTOMER NAME IS QUOTED SINCE IT'S THE ONLY COLUMN
+           *> FREE-FORM ENOUGH TO CONTAIN AN EMBEDDED COMMA (E.G.
+           *> "SMITH, INC.") THAT WOULD OTHERWISE SPLIT THE LINE INTO
+           *> THE WRONG NUMBER OF SPREADSHEET COLUMNS
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               CM-BRANCH-NUMBER                        DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               CM-SALESREP-NUMBER                      DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               CM-CUSTOMER-NUMBER                      DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               '"'                                      DELIMITED SIZE
+               FUNCTION TRIM(CM-CUSTOMER-NAME)         DELIMITED SIZE
+               '"'                                      DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               FUNCTION TRIM(CSV-SALES-THIS-YTD)       DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               FUNCTION TRIM(CSV-SALES-LAST-YTD)       DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               FUNCTION TRIM(CSV-CHANGE-AMOUNT)        DELIMITED SIZE
+               ","                                      DELIMITED SIZE
+               FUNCTION TRIM(CSV-CHANGE-PERCENT)       DELIMITED SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
