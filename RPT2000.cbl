@@ -14,6 +14,29 @@
        FILE-CONTROL.                                                    00150001
            SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00160001
            SELECT ORPT2000 ASSIGN TO RPT2000.                           00170001
+                                                                        00171030
+      *    SRTCUST HOLDS CUSTMAST RE-SEQUENCED BY BRANCH AND            00172030
+      *    SALESREP SO 200-PREPARE-SALES-LINES CAN BREAK ON THEM        00173030
+           SELECT SRTCUST  ASSIGN TO SRTCUST.                           00174030
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWK01.                     00175030
+                                                                        43104040
+      *    OPTIONAL CONTROL CARD LIMITING THE RUN TO CERTAIN            43105040
+      *    BRANCHES - IF IT IS NOT PRESENT THE RUN IS                   43106040
+      *    UNRESTRICTED                                                 43107040
+           SELECT CTLCARD ASSIGN TO CTLCARD                             43108040
+               FILE STATUS IS CTLCARD-STATUS.                           43109040
+                                                                        43129050
+      *    OPTIONAL CHECKPOINT FILE - LETS A RUN THAT ABENDS PARTWAY    43130050
+      *    THROUGH A LONG CUSTMAST BE RESTARTED WITHOUT REGENERATING   43131050
+      *    AND REPRINTING THE WHOLE REPORT FROM RECORD ONE              43132050
+           SELECT CHKPOINT ASSIGN TO CHKPOINT                           43133050
+               FILE STATUS IS CHKPOINT-STATUS.                          43134050
+                                                                        44001060
+      *    OUTPUT CONTROL-TOTAL FILE - A SMALL RECORD HOLDING THE       44002060
+      *    RECONCILIATION COUNTS AND DOLLAR SUMS FROM THIS RUN, FOR     44003060
+      *    MATCHING AGAINST THE CUSTMAST RECORD COUNT FROM THE FILE-    44004060
+      *    TRANSFER JOB BEFORE THE REPORT IS RELEASED TO THE BRANCHES   44005060
+           SELECT CTLTOTAL ASSIGN TO CTLTOTAL.                          44006060
                                                                         00180001
        DATA DIVISION.                                                   00190001
                                                                         00200001
@@ -22,19 +45,15 @@
       **************************************************************    00221010
       * INPUT FILE                                                 *    00222010
       **************************************************************    00224010
+      *    CUSTMAST IS USED ONLY AS THE "USING" FILE FOR THE            00225030
+      *    RE-SEQUENCING SORT BELOW - NO PARAGRAPH READS IT             00226030
+      *    DIRECTLY SO ITS RECORD DOESN'T NEED NAMED FIELDS             00227030
        FD  CUSTMAST                                                     00230001
            RECORDING MODE IS F                                          00240001
            LABEL RECORDS ARE STANDARD                                   00250001
-           RECORD CONTAINS 130 CHARACTERS                               00260001
-           BLOCK CONTAINS 130 CHARACTERS.                               00270001
-       01  CUSTOMER-MASTER-RECORD.                                      00280001
-           05  CM-BRANCH-NUMBER        PIC 9(2).                        00290001
-           05  CM-SALESREP-NUMBER      PIC 9(2).                        00300001
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00310001
-           05  CM-CUSTOMER-NAME        PIC X(20).                       00320001
-           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00330001
-           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00340001
-           05  FILLER                  PIC X(87).                       00350001
+           RECORD CONTAINS 145 CHARACTERS                               00260001
+           BLOCK CONTAINS 145 CHARACTERS.                               00270001
+       01  CUSTMAST-UNSORTED-RECORD    PIC X(145).                      00271030
                                                                         00360001
       **************************************************************    00361010
       * OUTPUT FILE                                                *    00362010
@@ -45,7 +64,114 @@
            RECORD CONTAINS 130 CHARACTERS                               00400001
            BLOCK CONTAINS 130 CHARACTERS.                               00410001
        01  PRINT-AREA      PIC X(130).                                  00420001
+                                                                        00421030
+      **************************************************************    00422030
+      * RE-SEQUENCED INPUT FILE                                    *    00423030
+      * HOLDS CUSTMAST IN BRANCH/SALESREP ORDER SO THE MAIN LOOP   *    00424030
+      * CAN DETECT BRANCH/REP CONTROL BREAKS AS IT READS           *    00425030
+      **************************************************************    00426030
+       FD  SRTCUST                                                      00427030
+           RECORDING MODE IS F                                          00428030
+           LABEL RECORDS ARE STANDARD                                   00429030
+           RECORD CONTAINS 145 CHARACTERS                               00429130
+           BLOCK CONTAINS 145 CHARACTERS.                               00429230
+           COPY CUSTREC.                                                00429330
+                                                                        00429430
+      **************************************************************    00429530
+      * SORT WORK FILE - RE-SEQUENCES CUSTMAST BY BRANCH AND       *    00429630
+      * SALESREP NUMBER AHEAD OF THE MAIN PROCESSING LOOP          *    00429730
+      **************************************************************    00429830
+       SD  SORT-WORK-FILE.                                              00429930
+           COPY CUSTREC                                                 00429940
+               REPLACING ==CM-RECORD==          BY ==SW-RECORD==        00429950
+                         ==CM-BRANCH-NUMBER==    BY ==SW-BRANCH-NUMBER==00429960
+                         ==CM-SALESREP-NUMBER==  BY                     00429970
+                             ==SW-SALESREP-NUMBER==                     00429980
+                         ==CM-CUSTOMER-NUMBER==  BY                     00429990
+                             ==SW-CUSTOMER-NUMBER==                     00430000
+                         ==CM-CUSTOMER-NAME==    BY ==SW-CUSTOMER-NAME==00430010
+                         ==CM-SALES-THIS-YTD==   BY                     00430020
+                             ==SW-SALES-THIS-YTD==                      00430030
+                         ==CM-SALES-LAST-YTD==   BY                     00430040
+                             ==SW-SALES-LAST-YTD==                      00430050
+                         ==CM-ADDRESS-LINE1==    BY ==SW-ADDRESS-LINE1==44200070
+                         ==CM-CITY==             BY ==SW-CITY==         44201070
+                         ==CM-STATE==            BY ==SW-STATE==        44202070
+                         ==CM-ZIP-CODE==         BY ==SW-ZIP-CODE==     44203070
+                         ==CM-PHONE-NUMBER==     BY ==SW-PHONE-NUMBER== 44204070
+                         ==CM-CREDIT-LIMIT==     BY ==SW-CREDIT-LIMIT== 44205070
+                         ==CM-TERRITORY-CODE==   BY                     44206070
+                             ==SW-TERRITORY-CODE==                      44207070
+                         ==CM-SALES-HISTORY==    BY                     44207080
+                             ==SW-SALES-HISTORY==.                      44207090
                                                                         00430001
+                                                                        43112040
+      **************************************************************    43113040
+      * OPTIONAL CONTROL CARD - ONE RECORD. EITHER THE LITERAL      *   43114040
+      * 'ALL' (OR THE FILE IS ABSENT) MEANING RUN EVERY BRANCH, OR  *   43115040
+      * A LIST OF UP TO 20 TWO-DIGIT BRANCH NUMBERS TO RESTRICT THE *   43116040
+      * RUN TO                                                     *    43117040
+      **************************************************************    43118040
+       FD  CTLCARD                                                      43119040
+           RECORDING MODE IS F                                          43120040
+           LABEL RECORDS ARE STANDARD                                   43121040
+           RECORD CONTAINS 80 CHARACTERS                                43122040
+           BLOCK CONTAINS 80 CHARACTERS.                                43123040
+       01  CONTROL-CARD-RECORD.                                         43124040
+           05  CC-SELECT-ALL       PIC X(3).                            43125040
+           05  CC-BRANCH-LIST.                                          43126040
+               10  CC-BRANCH-ENTRY PIC 9(2) OCCURS 20 TIMES.            43127040
+           05  FILLER              PIC X(37).                           43128040
+                                                                        43135050
+      **************************************************************    43136050
+      * OPTIONAL CHECKPOINT FILE - ONE RECORD HOLDING THE POSITION   *   43137050
+      * AND RUNNING ACCUMULATORS AS OF THE LAST CHECKPOINT TAKEN -   *   43138050
+      * IF ITS RUN-COMPLETE FLAG READS "N" THE PRIOR RUN ABENDED     *   43139050
+      * MID-REPORT AND THIS RUN RESTARTS FROM THAT POINT             *   43140050
+      **************************************************************    43141050
+       FD  CHKPOINT                                                     43142050
+           RECORDING MODE IS F                                          43143050
+           LABEL RECORDS ARE STANDARD                                   43144050
+           RECORD CONTAINS 94 CHARACTERS                                43145060
+           BLOCK CONTAINS 94 CHARACTERS.                                43146060
+       01  CHECKPOINT-RECORD.                                           43147050
+           05  CP-LAST-CUSTOMER-NUMBER    PIC 9(5).                     43148050
+           05  CP-RECORDS-PROCESSED       PIC 9(7).                     43149050
+           05  CP-PAGE-COUNT              PIC S9(3).                    43150050
+           05  CP-LINE-COUNT              PIC S9(3).                    43151050
+           05  CP-GRAND-TOTAL-THIS-YTD    PIC S9(7)V99.                 43152050
+           05  CP-GRAND-TOTAL-LAST-YTD    PIC S9(7)V99.                 43153050
+           05  CP-PREV-BRANCH-NUMBER      PIC 9(2).                     43154050
+           05  CP-PREV-SALESREP-NUMBER    PIC 9(2).                     43155050
+           05  CP-BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99.                 43156050
+           05  CP-BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99.                 43157050
+           05  CP-REP-TOTAL-THIS-YTD      PIC S9(7)V99.                 43158050
+           05  CP-REP-TOTAL-LAST-YTD      PIC S9(7)V99.                 43159050
+           05  CP-RUN-COMPLETE-SWITCH     PIC X.                        43160050
+      * THIS FIELD SUPPORTS THE RECORD-COUNT AND DOLLAR CONTROL-     *   44007060
+      * TOTAL RECONCILIATION FOOTER - RECORDS-READ-COUNT AND THE     *   44008060
+      * CONTROL-TOTAL DOLLAR FIELDS ARE NOT CHECKPOINTED SINCE A     *   44009060
+      * RESTART RESORTS AND REREADS ALL OF CUSTMAST FROM THE TOP     *   44009560
+      * AND REBUILDS THEM CORRECTLY ON ITS OWN - ONLY THE PRINTED    *   44009760
+      * COUNT SKIPS ALREADY-PROCESSED RECORDS AND MUST BE RESTORED   *   44009860
+           05  CP-RECORDS-PRINTED         PIC 9(7).                     44010060
+           05  FILLER                     PIC X(10).                    44013060
+                                                                        44014060
+      **************************************************************    44015060
+      * OUTPUT CONTROL-TOTAL FILE - ONE RECORD HOLDING THE RUN'S     *   44016060
+      * RECONCILIATION COUNTS AND DOLLAR SUMS, WRITTEN ALONGSIDE     *   44017060
+      * THE TRAILER PRINTED ON ORPT2000 ITSELF                       *   44018060
+      **************************************************************    44019060
+       FD  CTLTOTAL                                                     44020060
+           RECORDING MODE IS F                                          44021060
+           LABEL RECORDS ARE STANDARD                                   44022060
+           RECORD CONTAINS 32 CHARACTERS                                44023060
+           BLOCK CONTAINS 32 CHARACTERS.                                44024060
+       01  CONTROL-TOTAL-RECORD.                                        44025060
+           05  CT-RECORDS-READ       PIC 9(7).                          44026060
+           05  CT-RECORDS-PRINTED    PIC 9(7).                          44027060
+           05  CT-TOTAL-THIS-YTD      PIC S9(7)V99.                     44028060
+           05  CT-TOTAL-LAST-YTD      PIC S9(7)V99.                     44029060
        WORKING-STORAGE SECTION.                                         00440001
                                                                         00450001
       *------------------------------------------------------------*    00450129
@@ -60,7 +186,47 @@
       **************************************************************    00453010
        01  SWITCHES.                                                    00460001
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00470001
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00471030
+           05  CTLCARD-EOF-SWITCH      PIC X    VALUE "N".              00471040
+           05  BRANCH-SELECTED-SWITCH  PIC X    VALUE "Y".              00471050
+           05  CHKPOINT-EOF-SWITCH     PIC X    VALUE "N".              43162050
+           05  RESTART-SWITCH          PIC X    VALUE "N".              43163050
+           05  ALREADY-PROCESSED-SWITCH PIC X   VALUE "N".              43164050
                                                                         00480001
+       01  CTLCARD-STATUS              PIC XX.                          00481020
+                                                                        43165050
+       01  CHKPOINT-STATUS             PIC XX.                          43166050
+                                                                        00481021
+      **************************************************************    00481030
+      * OPTIONAL BRANCH-SELECTION CONTROL CARD - IF CTLCARD IS      *    00481031
+      * ABSENT OR THE FIRST RECORD READS "ALL" THE RUN IS           *    00481032
+      * UNRESTRICTED (EVERY BRANCH PRINTS, AS BEFORE); OTHERWISE    *    00481033
+      * ONLY THE BRANCHES PUNCHED INTO THE CARD ARE PRINTED         *    00481034
+      **************************************************************    00481035
+       01  BRANCH-SELECTION.                                            00481040
+           05  SELECT-ALL-BRANCHES-SWITCH  PIC X     VALUE "Y".         00481041
+           05  SELECTED-BRANCH-COUNT       PIC 9(2)  VALUE ZERO.        00481042
+           05  SELECTED-BRANCH-TABLE.                                   00481043
+               10  SELECTED-BRANCH-ENTRY   PIC 9(2)  OCCURS 20 TIMES.   00481044
+           05  LOAD-INDEX                  PIC 9(2)  VALUE ZERO.        00481045
+           05  BRANCH-SEARCH-INDEX         PIC 9(2)  VALUE ZERO.        00481046
+                                                                        00481047
+      **************************************************************    43167050
+      * CHECKPOINT/RESTART WORKING FIELDS - RECORDS-READ-COUNT IS    *   43168050
+      * THE POSITION IN THE RE-SEQUENCED SRTCUST STREAM, USED AS     *   43169050
+      * THE RESTART BOUNDARY SINCE THE STREAM IS IN BRANCH/SALESREP  *   43170050
+      * ORDER RATHER THAN CUSTOMER-NUMBER ORDER                      *   43171050
+      **************************************************************    43172050
+       01  CHECKPOINT-FIELDS.                                           43173050
+           05  CHECKPOINT-INTERVAL         PIC S9(5)  VALUE +50.        43174050
+           05  RECORDS-SINCE-CHECKPOINT    PIC S9(5)  VALUE ZERO.       43175050
+           05  RECORDS-READ-COUNT          PIC S9(7)  VALUE ZERO.       43176050
+           05  RESTART-RECORD-COUNT        PIC S9(7)  VALUE ZERO.       43177050
+      *    RECORDS-PRINTED-COUNT FEEDS THE RECORD-COUNT AND DOLLAR      44030160
+      *    CONTROL-TOTAL RECONCILIATION FOOTER'S "RECORDS PRINTED"      44030260
+      *    FIGURE - IT ONLY COUNTS LINES THAT ACTUALLY REACHED          44030360
+      *    220-PRINT-CUSTOMER-LINE                                      44030460
+           05  RECORDS-PRINTED-COUNT       PIC S9(7)  VALUE ZERO.       44030060
       **************************************************************    00481010
       * STORES INFORMATION RELEVANT TO THE PAGE                    *    00482010
       **************************************************************    00483010
@@ -69,12 +235,30 @@
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00510001
            05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00520001
                                                                         00540001
+      **************************************************************    00540130
+      * HOLDS THE BRANCH/SALESREP OF THE LAST RECORD PRINTED SO    *    00540230
+      * 215-CHECK-CONTROL-BREAKS CAN TELL WHEN THEY CHANGE         *    00540330
+      **************************************************************    00540430
+       01  BREAK-FIELDS.                                                00540530
+           05  PREV-BRANCH-NUMBER      PIC 9(2)   VALUE ZERO.           00540630
+           05  PREV-SALESREP-NUMBER    PIC 9(2)   VALUE ZERO.           00540730
+                                                                        00540830
       **************************************************************    00541010
       * STORES TOTAL FIELDS FOR CALCULATING                        *    00542010
       **************************************************************    00543010
        01  TOTAL-FIELDS.                                                00550001
            05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00560001
            05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00570001
+           05  BRANCH-TOTAL-THIS-YTD  PIC S9(7)V99   VALUE ZERO.        00571030
+           05  BRANCH-TOTAL-LAST-YTD  PIC S9(7)V99   VALUE ZERO.        00572030
+           05  REP-TOTAL-THIS-YTD     PIC S9(7)V99   VALUE ZERO.        00573030
+           05  REP-TOTAL-LAST-YTD     PIC S9(7)V99   VALUE ZERO.        00574030
+      *    THE FOLLOWING TWO SUM EVERY CUSTMAST RECORD READ, REGARDLESS 44031160
+      *    OF BRANCH SELECTION, SO THE RECONCILIATION FOOTER CAN BE     44031260
+      *    CHECKED AGAINST THE FULL INPUT FILE EVEN ON A BRANCH-        44031360
+      *    RESTRICTED RUN                                               44031460
+           05  CONTROL-TOTAL-THIS-YTD PIC S9(7)V99   VALUE ZERO.        44031060
+           05  CONTROL-TOTAL-LAST-YTD PIC S9(7)V99   VALUE ZERO.        44032060
                                                                         00580001
       **************************************************************    00581010
       * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00582019
@@ -245,7 +429,122 @@
            05  FILLER              PIC X(3)     VALUE SPACE.            01162114
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          01163014
            05  FILLER              PIC X(40)    VALUE SPACE.            01170023
-                                                                        01180001
+                                                                        44033060
+      **************************************************************    44034060
+      * STORES THE FIRST RECONCILIATION FOOTER LINE                  *   44035060
+      * DISPLAYS COLUMN DIVIDERS FOR THE RECORD-COUNT AND DOLLAR     *   44036060
+      * CONTROL-TOTAL TRAILER                                        *   44037060
+      **************************************************************    44038060
+       01  CONTROL-TOTAL-LINE1.                                         44039060
+           05  FILLER              PIC X(40)    VALUE SPACE.            44040060
+           05  FILLER              PIC X(13)    VALUE ALL '='.          44041060
+           05  FILLER              PIC X        VALUE SPACE.            44042060
+           05  FILLER              PIC X(13)    VALUE ALL '='.          44043060
+           05  FILLER              PIC X        VALUE SPACE.            44042560
+           05  FILLER              PIC X(13)    VALUE ALL '='.          44043560
+           05  FILLER              PIC X(3)     VALUE SPACES.           44044060
+           05  FILLER              PIC X(6)     VALUE ALL '='.          44045060
+           05  FILLER              PIC X(40)    VALUE SPACES.           44046060
+                                                                        44047060
+      **************************************************************    44048060
+      * STORES THE SECOND RECONCILIATION FOOTER LINE                 *   44049060
+      * HOLDS THE NUMBER OF CUSTMAST RECORDS READ AND THE NUMBER     *   44050060
+      * ACTUALLY PRINTED TO THIS REPORT                              *   44051060
+      **************************************************************    44052060
+       01  CONTROL-TOTAL-LINE2.                                         44053060
+           05  FILLER             PIC X(4)  VALUE SPACE.                44054060
+           05  FILLER             PIC X(14) VALUE "RECORDS READ: ".     44055060
+           05  CTL-RECORDS-READ    PIC ZZZ,ZZ9.                         44056060
+           05  FILLER             PIC X(4)  VALUE SPACE.                44057060
+           05  FILLER             PIC X(17) VALUE "RECORDS PRINTED: ".  44058060
+           05  CTL-RECORDS-PRINTED PIC ZZZ,ZZ9.                         44059060
+           05  FILLER             PIC X(77) VALUE SPACE.                44060060
+                                                                        44061060
+      **************************************************************    44062060
+      * STORES THE THIRD RECONCILIATION FOOTER LINE                  *   44063060
+      * HOLDS THE SUM OF CM-SALES-THIS-YTD AND CM-SALES-LAST-YTD     *   44064060
+      * ACROSS EVERY CUSTMAST RECORD READ, FOR RECONCILING AGAINST   *   44065060
+      * THE FILE-TRANSFER JOB'S OWN DOLLAR TOTALS                    *   44066060
+      **************************************************************    44067060
+       01  CONTROL-TOTAL-LINE3.                                         44068060
+           05  FILLER             PIC X(4)  VALUE SPACE.                44069060
+           05  FILLER    PIC X(20) VALUE "SUM SALES THIS YTD: ".        44070060
+           05  CTL-TOTAL-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   44071060
+           05  FILLER             PIC X(2)  VALUE SPACE.                44072060
+           05  FILLER    PIC X(20) VALUE "SUM SALES LAST YTD: ".        44073060
+           05  CTL-TOTAL-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   44074060
+           05  FILLER             PIC X(58) VALUE SPACE.                44075060
+                                                                        01171030
+      **************************************************************    01172030
+      * STORES THE FIRST SALESREP SUBTOTAL LINE                    *    01173030
+      * DISPLAYS COLUMN DIVIDERS FOR A SALESREP BREAK               *   01174030
+      **************************************************************    01175030
+       01  REP-TOTAL-LINE1.                                             01176030
+           05  FILLER              PIC X(40)    VALUE SPACE.            01176130
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01176230
+           05  FILLER              PIC X        VALUE SPACE.            01176330
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01176430
+           05  FILLER              PIC X        VALUE SPACE.            01176530
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01176630
+           05  FILLER              PIC X(3)     VALUE SPACES.           01176730
+           05  FILLER              PIC X(6)     VALUE ALL '-'.          01176830
+           05  FILLER              PIC X(40)    VALUE SPACES.           01176930
+                                                                        01177030
+      **************************************************************    01177130
+      * STORES THE SECOND SALESREP SUBTOTAL LINE                   *    01177230
+      * HOLDS THE SALESREP NUMBER AND ITS YTD SALES, CHANGE AMOUNT  *   01177330
+      * AND CHANGE PERCENT - PRINTED WHEN CM-SALESREP-NUMBER        *   01177430
+      * CHANGES (OR AT END OF FILE) ON THE RE-SEQUENCED INPUT       *   01177530
+      **************************************************************    01177630
+       01  REP-TOTAL-LINE2.                                             01177730
+           05  FILLER              PIC X(4)     VALUE SPACE.            01177830
+           05  FILLER              PIC X(10)    VALUE "REP TOTAL ".     01177930
+           05  RTL-SALESREP-NUMBER PIC X(2).                            01178030
+           05  FILLER              PIC X(24)    VALUE SPACE.            01178130
+           05  RTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   01178230
+           05  FILLER              PIC X(1)     VALUE SPACE.            01178330
+           05  RTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   01178430
+           05  FILLER              PIC X        VALUE SPACE.            01178530
+           05  RTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   01178630
+           05  FILLER              PIC X(3)     VALUE SPACE.            01178730
+           05  RTL-CHANGE-PERCENT  PIC ZZ9.9-.                          01178830
+           05  FILLER              PIC X(40)    VALUE SPACE.            01178930
+                                                                        01179030
+      **************************************************************    01179130
+      * STORES THE FIRST BRANCH SUBTOTAL LINE                      *    01179230
+      * DISPLAYS COLUMN DIVIDERS FOR A BRANCH BREAK                 *   01179330
+      **************************************************************    01179430
+       01  BRANCH-TOTAL-LINE1.                                          01179530
+           05  FILLER              PIC X(40)    VALUE SPACE.            01179630
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01179730
+           05  FILLER              PIC X        VALUE SPACE.            01179830
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01179930
+           05  FILLER              PIC X        VALUE SPACE.            01180030
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01180130
+           05  FILLER              PIC X(3)     VALUE SPACES.           01180230
+           05  FILLER              PIC X(6)     VALUE ALL '-'.          01180330
+           05  FILLER              PIC X(40)    VALUE SPACES.           01180430
+                                                                        01180530
+      **************************************************************    01180630
+      * STORES THE SECOND BRANCH SUBTOTAL LINE                     *    01180730
+      * HOLDS THE BRANCH NUMBER AND ITS YTD SALES, CHANGE AMOUNT    *   01180830
+      * AND CHANGE PERCENT - PRINTED WHEN CM-BRANCH-NUMBER CHANGES  *   01180930
+      * (OR AT END OF FILE) ON THE RE-SEQUENCED INPUT               *   01181030
+      **************************************************************    01181130
+       01  BRANCH-TOTAL-LINE2.                                          01181230
+           05  FILLER              PIC X(4)     VALUE SPACE.            01181330
+           05  FILLER              PIC X(13)    VALUE "BRANCH TOTAL ".  01181430
+           05  BTL-BRANCH-NUMBER   PIC X(2).                            01181530
+           05  FILLER              PIC X(21)    VALUE SPACE.            01181630
+           05  BTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   01181730
+           05  FILLER              PIC X(1)     VALUE SPACE.            01181830
+           05  BTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   01181930
+           05  FILLER              PIC X        VALUE SPACE.            01182030
+           05  BTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   01182130
+           05  FILLER              PIC X(3)     VALUE SPACE.            01182230
+           05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.                          01182330
+           05  FILLER              PIC X(40)    VALUE SPACE.            01182430
+                                                                        01182530
        PROCEDURE DIVISION.                                              01190001
                                                                         01200001
       **************************************************************    01201011
@@ -254,22 +553,63 @@
       **************************************************************    01203011
        000-PREPARE-SALES-REPORT.                                        01210001
                                                                         01220001
-           OPEN INPUT  CUSTMAST                                         01230001
-                OUTPUT ORPT2000.                                        01240001
-                                                                        01241019
            *> GRABS THE DATE AND TIME INFORMATION FOR                   01242019
-           *> THE HEADER LINES                                          01243019
-           PERFORM 100-FORMAT-REPORT-HEADING.                           01250001
+           *> THE HEADER LINES                                          01253019
+           PERFORM 100-FORMAT-REPORT-HEADING.                           01254019
+                                                                        01254020
+           *> PICK UP THE OPTIONAL BRANCH-SELECTION CONTROL CARD, IF    01254021
+           *> ONE WAS SUPPLIED FOR THIS RUN                             01254022
+           PERFORM 050-READ-CONTROL-CARD.                               01254023
+                                                                        43178050
+           *> PICK UP THE OPTIONAL CHECKPOINT FILE LEFT BY AN ABENDED  43179050
+           *> PRIOR RUN, IF THERE IS ONE                                43180050
+           PERFORM 060-READ-CHECKPOINT.                                 43181050
                                                                         01251019
+           *> RE-SEQUENCE CUSTMAST BY BRANCH/SALESREP SO THE MAIN       01251130
+           *> LOOP CAN BREAK ON THEM - CUSTMAST IS OPENED AND           01251230
+           *> CLOSED BY THE SORT VERB ITSELF - THIS RUNS IN FULL EVEN   43182050
+           *> ON A RESTART SINCE IT IS CHEAP AND DETERMINISTIC;         43183050
+           *> 219-CHECK-ALREADY-PROCESSED SKIPS BACK OVER THE RECORDS   43184050
+           *> ALREADY PRINTED BEFORE THE CHECKPOINT                     43185050
+           SORT SORT-WORK-FILE                                          01251430
+               ON ASCENDING KEY SW-BRANCH-NUMBER                        01251530
+                                SW-SALESREP-NUMBER                      01251630
+               USING CUSTMAST                                           01251730
+               GIVING SRTCUST.                                          01251830
+                                                                        01251930
+           OPEN INPUT  SRTCUST.                                         43186050
+                                                                        43187050
+           *> A RESTARTED RUN REOPENS ORPT2000 IN EXTEND MODE SO THE    43188050
+           *> PAGES ALREADY PRINTED BEFORE THE ABEND ARE KEPT           43189050
+           IF RESTART-SWITCH = "Y"                                      43190050
+               OPEN EXTEND ORPT2000                                     43191050
+           ELSE                                                         43192050
+               OPEN OUTPUT ORPT2000.                                    43193050
+                                                                        01252230
            *> GRAB AND PRINT CUSTOMER SALES TO THE OUPUT FILE UNTIL     01252019
            *> THE END OF THE INPUT FILE                                 01253019
            PERFORM 200-PREPARE-SALES-LINES                              01260001
                UNTIL CUSTMAST-EOF-SWITCH = "Y".                         01270001
                                                                         01271019
+           *> FLUSH THE SUBTOTALS FOR THE LAST BRANCH/SALESREP -        01271130
+           *> A BREAK ONLY FIRES WHEN THE *NEXT* GROUP IS SEEN SO       01271230
+           *> THE FINAL GROUP NEVER TRIPS ONE ON ITS OWN                01271330
+           IF FIRST-RECORD-SWITCH = "N"                                 01271430
+               PERFORM 240-PRINT-SALESREP-TOTALS                        01271530
+               PERFORM 250-PRINT-BRANCH-TOTALS.                         01271630
+                                                                        01271730
            *> OUTPUT THE GRAND TOTALS TO THE OUTPUT FILE                01272019
            PERFORM 300-PRINT-GRAND-TOTALS.                              01280001
                                                                         01281019
-           CLOSE CUSTMAST                                               01290001
+           *> PRINT THE RECORD-COUNT AND DOLLAR CONTROL-TOTAL           44076060
+           *> RECONCILIATION FOOTER AND WRITE IT OUT TO CTLTOTAL TOO    44077060
+           PERFORM 305-PRINT-CONTROL-TOTALS.                            44078060
+                                                                        44079060
+           *> MARK THE CHECKPOINT COMPLETE SO THE NEXT RUN ISN'T        43194050
+           *> MISTAKEN FOR A RESTART                                    43195050
+           PERFORM 940-CLOSE-OUT-CHECKPOINT.                            43196050
+                                                                        01281020
+           CLOSE SRTCUST                                                01290030
                  ORPT2000.                                              01300001
            STOP RUN.                                                    01310001
                                                                         01320001
@@ -290,6 +630,101 @@
            MOVE CD-HOURS   TO HL2-HOURS.                                01390001
            MOVE CD-MINUTES TO HL2-MINUTES.                              01400001
                                                                         01410001
+      **************************************************************    01410110
+      * OPENS THE OPTIONAL CONTROL CARD FILE AND READS ITS ONE      *    01410210
+      * RECORD, IF THE FILE ISN'T THERE (OR IS EMPTY) THE RUN       *    01410310
+      * STAYS UNRESTRICTED - EVERY BRANCH PRINTS, JUST AS IT DID    *    01410410
+      * BEFORE THIS CARD EXISTED                                    *    01410510
+      **************************************************************    01410610
+       050-READ-CONTROL-CARD.                                           01410710
+                                                                        01410810
+           OPEN INPUT CTLCARD.                                          01410910
+                                                                        01411010
+           IF CTLCARD-STATUS = "00"                                     01411110
+               READ CTLCARD                                             01411410
+                   AT END                                                01411510
+                       MOVE "Y" TO CTLCARD-EOF-SWITCH.                    01411610
+                                                                        01411710
+           IF CTLCARD-STATUS = "00" AND CTLCARD-EOF-SWITCH = "N"         01411810
+               PERFORM 055-APPLY-CONTROL-CARD.                           01411910
+                                                                        01412010
+           IF CTLCARD-STATUS = "00"                                     01412020
+               CLOSE CTLCARD.                                           01412110
+                                                                        01412510
+      **************************************************************    01412610
+      * THE CARD EITHER SAYS "ALL" OR CARRIES A LIST OF BRANCH      *    01412710
+      * NUMBERS TO RESTRICT THE RUN TO                              *    01412810
+      **************************************************************    01412910
+       055-APPLY-CONTROL-CARD.                                          01413010
+                                                                        01413110
+           IF CC-SELECT-ALL = "ALL"                                     01413210
+               MOVE "Y" TO SELECT-ALL-BRANCHES-SWITCH                   01413310
+           ELSE                                                         01413410
+               MOVE "N" TO SELECT-ALL-BRANCHES-SWITCH                   01413510
+               PERFORM 056-LOAD-BRANCH-ENTRY                            01413610
+                   VARYING LOAD-INDEX FROM 1 BY 1                       01413710
+                   UNTIL LOAD-INDEX > 20.                                01413810
+                                                                        01413910
+      **************************************************************    01414010
+      * COPIES ONE NON-ZERO BRANCH NUMBER FROM THE CONTROL CARD     *    01414110
+      * INTO THE WORKING TABLE OF SELECTED BRANCHES                 *    01414210
+      **************************************************************    01414310
+       056-LOAD-BRANCH-ENTRY.                                           01414410
+                                                                        01414510
+           IF CC-BRANCH-ENTRY (LOAD-INDEX) NOT = ZERO                   01414610
+               ADD 1 TO SELECTED-BRANCH-COUNT                           01414710
+               MOVE CC-BRANCH-ENTRY (LOAD-INDEX)                        01414810
+                   TO SELECTED-BRANCH-ENTRY (SELECTED-BRANCH-COUNT).     01414910
+                                                                        01415010
+      **************************************************************    43197050
+      * OPENS THE OPTIONAL CHECKPOINT FILE AND READS ITS ONE RECORD  *   43198050
+      * - IF THE FILE ISN'T THERE THIS IS A FRESH RUN AS ALWAYS      *   43199050
+      **************************************************************    43200050
+       060-READ-CHECKPOINT.                                             43201050
+                                                                        43202050
+           OPEN INPUT CHKPOINT.                                         43203050
+                                                                        43204050
+           IF CHKPOINT-STATUS = "00"                                    43205050
+               READ CHKPOINT                                            43206050
+                   AT END                                               43207050
+                       MOVE "Y" TO CHKPOINT-EOF-SWITCH.                  43208050
+                                                                        43209050
+           IF CHKPOINT-STATUS = "00" AND CHKPOINT-EOF-SWITCH = "N"       43210050
+               PERFORM 065-APPLY-CHECKPOINT.                             43211050
+                                                                        43212050
+           IF CHKPOINT-STATUS = "00"                                    43213050
+               CLOSE CHKPOINT.                                          43214050
+                                                                        43215050
+      **************************************************************    43216050
+      * A CHECKPOINT RECORD WHOSE RUN-COMPLETE FLAG IS STILL "N"     *   43217050
+      * MEANS THE PRIOR RUN ABENDED BEFORE FINISHING - RESTORE THE   *   43218050
+      * POSITION AND ACCUMULATORS SO THIS RUN PICKS UP WHERE IT      *   43219050
+      * LEFT OFF INSTEAD OF STARTING OVER                            *   43220050
+      **************************************************************    43221050
+       065-APPLY-CHECKPOINT.                                            43222050
+                                                                        43223050
+           IF CP-RUN-COMPLETE-SWITCH = "N"                              43224050
+               MOVE "Y" TO RESTART-SWITCH                               43225050
+               MOVE "N" TO FIRST-RECORD-SWITCH                          43226050
+               MOVE CP-RECORDS-PROCESSED     TO RESTART-RECORD-COUNT     43227050
+               MOVE CP-PAGE-COUNT            TO PAGE-COUNT               43228050
+               MOVE CP-LINE-COUNT            TO LINE-COUNT               43229050
+               MOVE CP-GRAND-TOTAL-THIS-YTD  TO GRAND-TOTAL-THIS-YTD     43230050
+               MOVE CP-GRAND-TOTAL-LAST-YTD  TO GRAND-TOTAL-LAST-YTD     43231050
+               MOVE CP-PREV-BRANCH-NUMBER    TO PREV-BRANCH-NUMBER       43232050
+               MOVE CP-PREV-SALESREP-NUMBER  TO PREV-SALESREP-NUMBER     43233050
+               MOVE CP-BRANCH-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD    43234050
+               MOVE CP-BRANCH-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD    43235050
+               MOVE CP-REP-TOTAL-THIS-YTD    TO REP-TOTAL-THIS-YTD       43236050
+               MOVE CP-REP-TOTAL-LAST-YTD    TO REP-TOTAL-LAST-YTD       43237050
+      *        RECORDS-READ-COUNT AND THE CONTROL-TOTAL DOLLAR          44121070
+      *        FIELDS ARE NOT RESTORED HERE - 210-READ-CUSTOMER-        44122070
+      *        RECORD REBUILDS THEM CORRECTLY AS THE RESTARTED          44123070
+      *        RUN RESORTS AND REREADS ALL OF CUSTMAST FROM THE         44124070
+      *        TOP - ONLY RECORDS-PRINTED-COUNT SKIPS ALREADY-          44125070
+      *        PROCESSED RECORDS AND MUST BE RESTORED                   44125570
+               MOVE CP-RECORDS-PRINTED       TO RECORDS-PRINTED-COUNT.  44126070
+                                                                        43238050
       **************************************************************    01411011
       * CALLS THE PARAGRAPH TO READ A LINE OF THE CUSTOMER RECORD  *    01412011
       * THEN CALLS THE PARAGRAPH TO PRINT THE LINE IF ITS NOT THE  *    01413011
@@ -304,6 +739,11 @@
            *> WE WILL OUTPUT THAT CUSTOMER'S SALES TO THE OUTPUT        01444019
            *> NOTE: WE DON'T OUTPUT THE LAST LINE BECAUSE IT'S BLANK    01445019
            IF CUSTMAST-EOF-SWITCH = "N"                                 01450001
+               PERFORM 217-CHECK-BRANCH-SELECTED                        01450110
+               PERFORM 219-CHECK-ALREADY-PROCESSED                      43239050
+               IF BRANCH-SELECTED-SWITCH = "Y"                          01450210
+                       AND ALREADY-PROCESSED-SWITCH = "N"                43240050
+                   PERFORM 215-CHECK-CONTROL-BREAKS                     01451030
                    PERFORM 220-PRINT-CUSTOMER-LINE.                     01460018
                                                                         01470001
       **************************************************************    01471011
@@ -312,10 +752,81 @@
       **************************************************************    01474011
        210-READ-CUSTOMER-RECORD.                                        01480001
                                                                         01490001
-           READ CUSTMAST                                                01500001
+           READ SRTCUST                                                 01500030
                AT END                                                   01510001
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     01520001
+                                                                        43241050
+           *> COUNTS THE RECORD'S POSITION IN THE RE-SEQUENCED STREAM  43242050
+           *> SO A CHECKPOINT CAN RECORD WHERE TO RESUME FROM          43243050
+           IF CUSTMAST-EOF-SWITCH = "N"                                 43244050
+               ADD 1 TO RECORDS-READ-COUNT                              44080060
+               *> EVERY RECORD READ FEEDS THE CONTROL-TOTAL FOOTER'S    44081060
+               *> DOLLAR SUMS, REGARDLESS OF BRANCH SELECTION, SO THE   44082060
+               *> FOOTER RECONCILES AGAINST THE WHOLE CUSTMAST FILE     44083060
+               ADD CM-SALES-THIS-YTD TO CONTROL-TOTAL-THIS-YTD          44084060
+               ADD CM-SALES-LAST-YTD TO CONTROL-TOTAL-LAST-YTD.         44085060
                                                                         01530001
+      **************************************************************    01531111
+      * DETECTS A CHANGE IN BRANCH OR SALESREP NUMBER AGAINST THE  *    01531211
+      * PRIOR RECORD AND PRINTS THE APPROPRIATE SUBTOTAL LINE(S)   *    01531311
+      * BEFORE THE NEW GROUP STARTS PRINTING                       *    01531411
+      **************************************************************    01531511
+       215-CHECK-CONTROL-BREAKS.                                        01531611
+                                                                        01531711
+           IF FIRST-RECORD-SWITCH = "Y"                                 01531811
+               MOVE "N" TO FIRST-RECORD-SWITCH                          01531911
+               MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER            01532011
+               MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER          01532111
+           ELSE                                                         01532211
+               IF CM-BRANCH-NUMBER NOT = PREV-BRANCH-NUMBER             01532311
+                   PERFORM 240-PRINT-SALESREP-TOTALS                    01532411
+                   PERFORM 250-PRINT-BRANCH-TOTALS                      01532511
+                   MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER        01532611
+                   MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER      01532711
+               ELSE                                                     01532811
+                   IF CM-SALESREP-NUMBER NOT = PREV-SALESREP-NUMBER     01532911
+                       PERFORM 240-PRINT-SALESREP-TOTALS                01533011
+                       MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER. 01533111
+                                                                        01533211
+      **************************************************************    01533311
+      * SETS BRANCH-SELECTED-SWITCH TO "Y" IF THE CURRENT CUSTOMER'S *   01533411
+      * BRANCH IS ONE THE CONTROL CARD ALLOWS THIS RUN TO PRINT      *   01533511
+      **************************************************************    01533611
+       217-CHECK-BRANCH-SELECTED.                                       01533710
+                                                                        01533810
+           IF SELECT-ALL-BRANCHES-SWITCH = "Y"                          01533910
+               MOVE "Y" TO BRANCH-SELECTED-SWITCH                       01534010
+           ELSE                                                         01534110
+               MOVE "N" TO BRANCH-SELECTED-SWITCH                       01534210
+               PERFORM 218-SEARCH-BRANCH-TABLE                          01534310
+                   VARYING BRANCH-SEARCH-INDEX FROM 1 BY 1               01534410
+                   UNTIL BRANCH-SEARCH-INDEX > SELECTED-BRANCH-COUNT     01534510
+                       OR BRANCH-SELECTED-SWITCH = "Y".                  01534610
+                                                                        01534710
+      **************************************************************    01534810
+      * COMPARES THE CURRENT CUSTOMER'S BRANCH AGAINST ONE ENTRY IN *    01534910
+      * THE SELECTED-BRANCH-TABLE                                   *    01535010
+      **************************************************************    01535110
+       218-SEARCH-BRANCH-TABLE.                                         01535210
+                                                                        01535310
+           IF CM-BRANCH-NUMBER = SELECTED-BRANCH-ENTRY                  01535410
+                   (BRANCH-SEARCH-INDEX)                                01535510
+               MOVE "Y" TO BRANCH-SELECTED-SWITCH.                      01535610
+                                                                        01535710
+      **************************************************************    43246050
+      * SETS ALREADY-PROCESSED-SWITCH TO "Y" WHILE CATCHING BACK UP   *   43247050
+      * TO THE POSITION RECORDED IN A RESTART CHECKPOINT - ONCE THE   *   43248050
+      * STREAM PASSES THAT POSITION THIS STAYS "N" FOR THE REST OF    *   43249050
+      * THE RUN                                                       *   43250050
+      **************************************************************    43251050
+       219-CHECK-ALREADY-PROCESSED.                                     43252050
+                                                                        43253050
+           IF RESTART-SWITCH = "Y"                                      43254050
+                   AND RECORDS-READ-COUNT <= RESTART-RECORD-COUNT        43255050
+               MOVE "Y" TO ALREADY-PROCESSED-SWITCH                      43256050
+           ELSE                                                          43257050
+               MOVE "N" TO ALREADY-PROCESSED-SWITCH.                     43258050
+                                                                        43259050
       **************************************************************    01531011
       * PRINTS THE CURRENT CUSTOMER LINE TO THE OUTPUT FILE        *    01532011
       * UPDATES THE LINE COUNTER SO IT KNOWS WHEN IT HAS TO        *    01533011
@@ -359,11 +870,37 @@
            MOVE CUSTOMER-LINE TO PRINT-AREA.                            01620001
            WRITE PRINT-AREA.                                            01630001
            ADD 1 TO LINE-COUNT.                                         01640001
+                                                                        44086060
+           *> FEEDS THE CONTROL-TOTAL FOOTER'S "RECORDS PRINTED" COUNT  44087060
+           ADD 1 TO RECORDS-PRINTED-COUNT.                              44088060
                                                                         01641018
            *> ADD THIS CUSTOMERS SALES TO THE GRAND TOTALS              01642018
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               01650001
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               01660001
+                                                                        01661030
+           *> ADD THIS CUSTOMERS SALES TO THE SALESREP SUBTOTAL -       01662030
+           *> THE BRANCH SUBTOTAL PICKS IT UP WHEN THE SALESREP         01663030
+           *> SUBTOTAL ROLLS OVER IN 240-PRINT-SALESREP-TOTALS          01664030
+           ADD CM-SALES-THIS-YTD TO REP-TOTAL-THIS-YTD.                 01665030
+           ADD CM-SALES-LAST-YTD TO REP-TOTAL-LAST-YTD.                 01666030
+                                                                        43260050
+           *> THIS CUSTOMER'S LINE IS NOW DURABLY ON ORPT2000 - SEE    43261050
+           *> IF IT'S TIME TO TAKE ANOTHER CHECKPOINT                  43262050
+           PERFORM 225-CHECK-CHECKPOINT-DUE.                            43263050
                                                                         01680001
+      **************************************************************    43264050
+      * TAKES A CHECKPOINT EVERY CHECKPOINT-INTERVAL CUSTOMER LINES  *   43265050
+      * SO AN ABENDED RUN DOESN'T HAVE TO BE REGENERATED FROM        *   43266050
+      * RECORD ONE                                                   *   43267050
+      **************************************************************    43268050
+       225-CHECK-CHECKPOINT-DUE.                                        43269050
+                                                                        43270050
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT.                           43271050
+                                                                        43272050
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL            43273050
+               PERFORM 930-WRITE-CHECKPOINT                              43274050
+               MOVE ZERO TO RECORDS-SINCE-CHECKPOINT.                    43275050
+                                                                        43276050
       **************************************************************    01681011
       * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    01682011
       * FOR EVERY PAGE                                             *    01683011
@@ -393,6 +930,78 @@
            *> OF A NEW PAGE                                             01805028
            MOVE ZERO TO LINE-COUNT.                                     01810001
                                                                         01830001
+      **************************************************************    01811130
+      * PRINTS THE SALESREP SUBTOTAL FOR THE SALESREP JUST         *    01811230
+      * FINISHED, ROLLS IT INTO THE BRANCH SUBTOTAL, THEN RESETS   *    01811330
+      * THE SALESREP ACCUMULATORS FOR THE NEXT SALESREP            *    01811430
+      **************************************************************    01811530
+       240-PRINT-SALESREP-TOTALS.                                       01811630
+                                                                        01811730
+           IF LINE-COUNT >= LINES-ON-PAGE                               01811830
+               PERFORM 230-PRINT-HEADING-LINES.                         01811930
+                                                                        01812030
+           MOVE PREV-SALESREP-NUMBER TO RTL-SALESREP-NUMBER.            01812130
+           MOVE REP-TOTAL-THIS-YTD   TO RTL-SALES-THIS-YTD.             01812230
+           MOVE REP-TOTAL-LAST-YTD   TO RTL-SALES-LAST-YTD.             01812330
+                                                                        01812430
+           COMPUTE CHANGE-AMOUNT =                                      01812530
+               REP-TOTAL-THIS-YTD - REP-TOTAL-LAST-YTD.                 01812630
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT.                     01812730
+                                                                        01812830
+           IF REP-TOTAL-LAST-YTD = ZERO                                 01812930
+               MOVE 999.9 TO RTL-CHANGE-PERCENT                         01813030
+           ELSE                                                         01813130
+               COMPUTE RTL-CHANGE-PERCENT ROUNDED =                     01813230
+                   CHANGE-AMOUNT * 100 / REP-TOTAL-LAST-YTD             01813330
+                   ON SIZE ERROR                                        01813430
+                       MOVE 999.9 TO RTL-CHANGE-PERCENT.                01813530
+                                                                        01813630
+           MOVE REP-TOTAL-LINE1 TO PRINT-AREA.                          01813730
+           WRITE PRINT-AREA.                                            01813830
+           ADD 1 TO LINE-COUNT.                                         01813930
+           MOVE REP-TOTAL-LINE2 TO PRINT-AREA.                          01814030
+           WRITE PRINT-AREA.                                            01814130
+           ADD 1 TO LINE-COUNT.                                         01814230
+                                                                        01814330
+           *> ROLL THE FINISHED SALESREP'S TOTALS INTO THE BRANCH       01814430
+           ADD REP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.             01814530
+           ADD REP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.             01814630
+           MOVE ZERO TO REP-TOTAL-THIS-YTD REP-TOTAL-LAST-YTD.          01814730
+                                                                        01814830
+      **************************************************************    01815130
+      * PRINTS THE BRANCH SUBTOTAL FOR THE BRANCH JUST FINISHED    *    01815230
+      * THEN RESETS THE BRANCH ACCUMULATORS FOR THE NEXT BRANCH    *    01815330
+      **************************************************************    01815430
+       250-PRINT-BRANCH-TOTALS.                                         01815530
+                                                                        01815630
+           IF LINE-COUNT >= LINES-ON-PAGE                               01815730
+               PERFORM 230-PRINT-HEADING-LINES.                         01815830
+                                                                        01815930
+           MOVE PREV-BRANCH-NUMBER      TO BTL-BRANCH-NUMBER.           01816030
+           MOVE BRANCH-TOTAL-THIS-YTD   TO BTL-SALES-THIS-YTD.          01816130
+           MOVE BRANCH-TOTAL-LAST-YTD   TO BTL-SALES-LAST-YTD.          01816230
+                                                                        01816330
+           COMPUTE CHANGE-AMOUNT =                                      01816430
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           01816530
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     01816630
+                                                                        01816730
+           IF BRANCH-TOTAL-LAST-YTD = ZERO                              01816830
+               MOVE 999.9 TO BTL-CHANGE-PERCENT                         01816930
+           ELSE                                                         01817030
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     01817130
+                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          01817230
+                   ON SIZE ERROR                                        01817330
+                       MOVE 999.9 TO BTL-CHANGE-PERCENT.                01817430
+                                                                        01817530
+           MOVE BRANCH-TOTAL-LINE1 TO PRINT-AREA.                       01817630
+           WRITE PRINT-AREA.                                            01817730
+           ADD 1 TO LINE-COUNT.                                         01817830
+           MOVE BRANCH-TOTAL-LINE2 TO PRINT-AREA.                       01817930
+           WRITE PRINT-AREA.                                            01818030
+           ADD 1 TO LINE-COUNT.                                         01818130
+                                                                        01818230
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD BRANCH-TOTAL-LAST-YTD.    01818330
+                                                                        01818430
       **************************************************************    01831011
       * PRINTS THE GRAND TOTALS FOR ALL THE CUSTOMERS, RAN ONCE    *    01832011
       * AT THE VERY END OF THE PROGRAM WHEN ALL CUSTOMERS HAVE     *    01833011
@@ -427,3 +1036,86 @@
            WRITE PRINT-AREA.                                            01890001
            MOVE GRAND-TOTAL-LINE2    TO PRINT-AREA.                     01900024
            WRITE PRINT-AREA.                                            01910024
+                                                                        44089060
+      **************************************************************    44090060
+      * PRINTS THE RECORD-COUNT AND DOLLAR CONTROL-TOTAL             *   44091060
+      * RECONCILIATION FOOTER TO THE OUTPUT FILE AND WRITES A        *   44092060
+      * MATCHING RECORD TO THE SEPARATE CTLTOTAL FILE, RUN ONCE      *   44093060
+      * AT THE VERY END OF THE PROGRAM AFTER THE GRAND TOTALS        *   44094060
+      **************************************************************    44095060
+       305-PRINT-CONTROL-TOTALS.                                        44096060
+                                                                        44097060
+           *> MOVE THE RECONCILIATION COUNTS AND DOLLAR SUMS TO         44098060
+           *> THE FOOTER LINES FOR PRINTING                             44099060
+           MOVE RECORDS-READ-COUNT      TO CTL-RECORDS-READ.            44100060
+           MOVE RECORDS-PRINTED-COUNT   TO CTL-RECORDS-PRINTED.         44101060
+           MOVE CONTROL-TOTAL-THIS-YTD  TO CTL-TOTAL-THIS-YTD.          44102060
+           MOVE CONTROL-TOTAL-LAST-YTD  TO CTL-TOTAL-LAST-YTD.          44103060
+                                                                        44104060
+           *> PRINT THE FOOTER TO THE OUTPUT FILE                       44105060
+           MOVE CONTROL-TOTAL-LINE1  TO PRINT-AREA.                     44106060
+           WRITE PRINT-AREA.                                            44107060
+           MOVE CONTROL-TOTAL-LINE2  TO PRINT-AREA.                     44108060
+           WRITE PRINT-AREA.                                            44109060
+           MOVE CONTROL-TOTAL-LINE3  TO PRINT-AREA.                     44110060
+           WRITE PRINT-AREA.                                            44111060
+                                                                        44112060
+           *> WRITE THE SAME RECONCILIATION FIGURES TO THE SMALL        44113060
+           *> SEPARATE CTLTOTAL FILE SO THEY CAN BE CHECKED             44114060
+           *> WITHOUT PARSING THE PRINTED REPORT                        44115060
+           MOVE RECORDS-READ-COUNT      TO CT-RECORDS-READ.             44116060
+           MOVE RECORDS-PRINTED-COUNT   TO CT-RECORDS-PRINTED.          44117060
+           MOVE CONTROL-TOTAL-THIS-YTD  TO CT-TOTAL-THIS-YTD.           44118060
+           MOVE CONTROL-TOTAL-LAST-YTD  TO CT-TOTAL-LAST-YTD.           44119060
+                                                                        44120060
+           OPEN OUTPUT CTLTOTAL.                                        44121060
+           WRITE CONTROL-TOTAL-RECORD.                                  44122060
+           CLOSE CTLTOTAL.                                              44123060
+                                                                        43277050
+      **************************************************************    43278050
+      * COPIES THE CURRENT POSITION AND RUNNING ACCUMULATORS INTO    *   43279050
+      * THE CHECKPOINT RECORD AREA - USED BY BOTH AN IN-FLIGHT       *   43280050
+      * CHECKPOINT AND THE FINAL RUN-COMPLETE CHECKPOINT             *   43281050
+      **************************************************************    43282050
+       920-SNAPSHOT-CHECKPOINT-FIELDS.                                  43283050
+                                                                        43284050
+           MOVE CM-CUSTOMER-NUMBER      TO CP-LAST-CUSTOMER-NUMBER.     43285050
+           MOVE RECORDS-READ-COUNT      TO CP-RECORDS-PROCESSED.        43286050
+           MOVE PAGE-COUNT              TO CP-PAGE-COUNT.               43287050
+           MOVE LINE-COUNT              TO CP-LINE-COUNT.               43288050
+           MOVE GRAND-TOTAL-THIS-YTD    TO CP-GRAND-TOTAL-THIS-YTD.     43289050
+           MOVE GRAND-TOTAL-LAST-YTD    TO CP-GRAND-TOTAL-LAST-YTD.     43290050
+           MOVE PREV-BRANCH-NUMBER      TO CP-PREV-BRANCH-NUMBER.       43291050
+           MOVE PREV-SALESREP-NUMBER    TO CP-PREV-SALESREP-NUMBER.     43292050
+           MOVE BRANCH-TOTAL-THIS-YTD   TO CP-BRANCH-TOTAL-THIS-YTD.    43293050
+           MOVE BRANCH-TOTAL-LAST-YTD   TO CP-BRANCH-TOTAL-LAST-YTD.    43294050
+           MOVE REP-TOTAL-THIS-YTD      TO CP-REP-TOTAL-THIS-YTD.       43295050
+           MOVE REP-TOTAL-LAST-YTD      TO CP-REP-TOTAL-LAST-YTD.       43296050
+           MOVE RECORDS-PRINTED-COUNT   TO CP-RECORDS-PRINTED.          44127070
+                                                                        43297050
+      **************************************************************    43298050
+      * WRITES AN IN-FLIGHT CHECKPOINT - THE RUN IS NOT YET DONE SO   *   43299050
+      * THE RUN-COMPLETE FLAG STAYS "N"                               *   43300050
+      **************************************************************    43301050
+       930-WRITE-CHECKPOINT.                                            43302050
+                                                                        43303050
+           PERFORM 920-SNAPSHOT-CHECKPOINT-FIELDS.                      43304050
+           MOVE "N" TO CP-RUN-COMPLETE-SWITCH.                          43305050
+                                                                        43306050
+           OPEN OUTPUT CHKPOINT.                                        43307050
+           WRITE CHECKPOINT-RECORD.                                     43308050
+           CLOSE CHKPOINT.                                              43309050
+                                                                        43310050
+      **************************************************************    43311050
+      * WRITES THE FINAL CHECKPOINT AT THE END OF A SUCCESSFUL RUN -  *   43312050
+      * THE RUN-COMPLETE FLAG IS SET TO "Y" SO THE NEXT RUN IS        *   43313050
+      * TREATED AS A FRESH RUN RATHER THAN A RESTART                  *   43314050
+      **************************************************************    43315050
+       940-CLOSE-OUT-CHECKPOINT.                                        43316050
+                                                                        43317050
+           PERFORM 920-SNAPSHOT-CHECKPOINT-FIELDS.                      43318050
+           MOVE "Y" TO CP-RUN-COMPLETE-SWITCH.                          43319050
+                                                                        43320050
+           OPEN OUTPUT CHKPOINT.                                        43321050
+           WRITE CHECKPOINT-RECORD.                                     43322050
+           CLOSE CHKPOINT.                                              43323050
