@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT2002.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Reads CUSTMAST and prints a ranked list of
+      *   the top-performing customers by YTD sales, highest first,
+      *   so management can see who the biggest accounts are without
+      *   digging through the full RPT2000 printout.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST  ASSIGN TO CUSTMAST.
+           SELECT ORPT2002  ASSIGN TO RPT2002.
+           SELECT SRTCUST3  ASSIGN TO SRTCUST3.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWK07.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * INPUT FILE - USED ONLY AS THE "USING" FILE FOR THE SORT    *
+      * BELOW SO ITS RECORD DOESN'T NEED NAMED FIELDS               *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+       01  CUSTMAST-UNSORTED-RECORD    PIC X(145).
+
+      **************************************************************
+      * OUTPUT FILE                                                *
+      **************************************************************
+       FD  ORPT2002
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+      **************************************************************
+      * RE-SEQUENCED INPUT FILE - HOLDS CUSTMAST IN DESCENDING     *
+      * THIS-YTD-SALES ORDER SO THE MAIN LOOP CAN ASSIGN RANK      *
+      * NUMBERS AS IT READS                                        *
+      **************************************************************
+       FD  SRTCUST3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC.
+
+      **************************************************************
+      * SORT WORK FILE - RE-SEQUENCES CUSTMAST BY THIS-YTD SALES,  *
+      * HIGHEST FIRST, AHEAD OF THE MAIN PROCESSING LOOP           *
+      **************************************************************
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC
+               REPLACING ==CM-RECORD==          BY ==SW-RECORD==
+                         ==CM-BRANCH-NUMBER==    BY ==SW-BRANCH-NUMBER==
+                         ==CM-SALESREP-NUMBER==  BY
+                             ==SW-SALESREP-NUMBER==
+                         ==CM-CUSTOMER-NUMBER==  BY
+                             ==SW-CUSTOMER-NUMBER==
+                         ==CM-CUSTOMER-NAME==    BY ==SW-CUSTOMER-NAME==
+                         ==CM-SALES-THIS-YTD==   BY
+                             ==SW-SALES-THIS-YTD==
+                         ==CM-SALES-LAST-YTD==   BY
+                             ==SW-SALES-LAST-YTD==
+                         ==CM-ADDRESS-LINE1==    BY ==SW-ADDRESS-LINE1==
+                         ==CM-CITY==             BY ==SW-CITY==
+                         ==CM-STATE==            BY ==SW-STATE==
+                         ==CM-ZIP-CODE==         BY ==SW-ZIP-CODE==
+                         ==CM-PHONE-NUMBER==     BY ==SW-PHONE-NUMBER==
+                         ==CM-CREDIT-LIMIT==     BY ==SW-CREDIT-LIMIT==
+                         ==CM-TERRITORY-CODE==   BY
+                             ==SW-TERRITORY-CODE==
+                         ==CM-SALES-HISTORY==    BY
+                             ==SW-SALES-HISTORY==.
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * SWITCH FOR END OF FILE                                     *
+      **************************************************************
+       01  SWITCHES.
+           05  SRTCUST3-EOF-SWITCH     PIC X    VALUE "N".
+
+      **************************************************************
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *
+      **************************************************************
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+      **************************************************************
+      * HOW MANY CUSTOMERS MAKE THE TOP-PERFORMER LIST AND HOW     *
+      * MANY HAVE BEEN PRINTED SO FAR                               *
+      **************************************************************
+       01  RANK-FIELDS.
+           05  RANK-LIMIT          PIC S9(3)   VALUE +20.
+           05  CUSTOMER-RANK       PIC S9(3)   VALUE ZERO.
+
+      **************************************************************
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *
+      **************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      **************************************************************
+      * STORES THE FIRST HEADER LINE INFORMATION                   *
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *
+      **************************************************************
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "TOP PERFORMER RANKI".
+           05  FILLER          PIC X(20)   VALUE "NG REPORT           ".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND HEADER LINE INFORMATION                  *
+      * HOLDS THE TIME AND THE PROGRAM ID                          *
+      **************************************************************
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(68)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT2002".
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *
+      **************************************************************
+       01  HEADING-LINE-3.
+           05 FILLER               PIC X(130)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FOURTH HEADER LINE INFORMATION                  *
+      * HOLDS THE DIFFERENT COLUMN NAMES - SOME ARE SPLIT ACROSS   *
+      * THE NEXT HEADER LINE                                       *
+      **************************************************************
+      *    EACH FILLER BELOW SPANS ONE DATA FIELD OF CUSTOMER-LINE   *
+      *    PLUS THE SPACES THAT FOLLOW IT, SO THE COLUMN BOUNDARIES *
+      *    LINE UP EXACTLY WITH CUSTOMER-LINE BELOW                *
+       01  HEADING-LINE-4.
+           05  FILLER      PIC X(7)    VALUE "RANK   ".
+           05  FILLER      PIC X(6)    VALUE "BRANCH".
+           05  FILLER      PIC X(5)    VALUE "SALES".
+           05  FILLER      PIC X(7)    VALUE "CUST   ".
+           05  FILLER      PIC X(23)   VALUE SPACE.
+           05  FILLER      PIC X(14)   VALUE "   SALES      ".
+           05  FILLER      PIC X(10)   VALUE "SALES     ".
+           05  FILLER      PIC X(58)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIFTH HEADER LINE INFORMATION                   *
+      * HOLDS SOME OF THE COLUMN NAMES AS WELL AS THE OTHER HALF   *
+      * OF COLUMN NAMES THAT STARTED IN THE LAST HEADER LINE       *
+      **************************************************************
+       01  HEADING-LINE-5.
+           05  FILLER      PIC X(7)    VALUE SPACE.
+           05  FILLER      PIC X(6)    VALUE " NUM  ".
+           05  FILLER      PIC X(5)    VALUE "REP  ".
+           05  FILLER      PIC X(7)    VALUE "NUM    ".
+           05  FILLER      PIC X(23)   VALUE "CUSTOMER NAME          ".
+           05  FILLER      PIC X(14)   VALUE "THIS YTD      ".
+           05  FILLER      PIC X(10)   VALUE "LAST YTD  ".
+           05  FILLER      PIC X(58)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SIXTH HEADER LINE INFORMATION                   *
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                    *
+      **************************************************************
+       01  HEADING-LINE-6.
+           05  FILLER      PIC X      VALUE SPACE.
+           05  FILLER      PIC X(3)   VALUE ALL '-'. *> RANK
+           05  FILLER      PIC X(3)   VALUE SPACE.
+           05  FILLER      PIC X(2)   VALUE ALL '-'. *> BRANCH NUM
+           05  FILLER      PIC X(4)   VALUE SPACE.
+           05  FILLER      PIC X(2)   VALUE ALL '-'. *> SALES REP
+           05  FILLER      PIC X(3)   VALUE SPACE.
+           05  FILLER      PIC X(5)   VALUE ALL '-'. *> CUST NUM
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(20)  VALUE ALL '-'. *> CUST NAME
+           05  FILLER      PIC X(3)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES THIS
+           05  FILLER      PIC X(4)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES LAST
+           05  FILLER      PIC X(58)  VALUE SPACE.
+
+      **************************************************************
+      * STORES INFORMATION ABOUT THE CURRENT RANKED CUSTOMER       *
+      **************************************************************
+       01  CUSTOMER-LINE.
+           05  FILLER              PIC X(1)     VALUE SPACE.
+           05  CL-RANK             PIC ZZ9.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-BRANCH-NUMBER    PIC X(2).
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-SALESREP-NUMBER  PIC X(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  CL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(58)    VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *
+      * SORTING AND PRINTING THE TOP-PERFORMER LIST                *
+      **************************************************************
+       000-PREPARE-RANKING-REPORT.
+
+           *> GRABS THE DATE AND TIME INFORMATION FOR
+           *> THE HEADER LINES
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           *> RE-SEQUENCE CUSTMAST BY THIS-YTD SALES, HIGHEST FIRST,
+           *> SO THE MAIN LOOP CAN ASSIGN RANK NUMBERS AS IT READS
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SW-SALES-THIS-YTD
+               USING CUSTMAST
+               GIVING SRTCUST3.
+
+           OPEN INPUT  SRTCUST3
+                OUTPUT ORPT2002.
+
+           *> PRINT ONE RANKED LINE PER CUSTOMER UNTIL EITHER THE
+           *> INPUT RUNS OUT OR THE TOP-N LIMIT IS REACHED
+           PERFORM 200-PREPARE-RANKING-LINES
+               UNTIL SRTCUST3-EOF-SWITCH = "Y"
+                  OR CUSTOMER-RANK >= RANK-LIMIT.
+
+           CLOSE SRTCUST3
+                 ORPT2002.
+           STOP RUN.
+
+      **************************************************************
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *
+      **************************************************************
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+      **************************************************************
+      * CALLS THE PARAGRAPH TO READ A LINE OF THE SORTED CUSTOMER  *
+      * RECORD THEN CALLS THE PARAGRAPH TO PRINT THE RANKED LINE   *
+      * IF ITS NOT THE TERMINATING LINE OF THE FILE                 *
+      **************************************************************
+       200-PREPARE-RANKING-LINES.
+
+           *> GRAB THE NEXT LINE FROM THE SORTED CUSTOMER RECORD
+           PERFORM 210-READ-CUSTOMER-RECORD.
+
+           *> IF THE LINE WE READ WASN'T BLANK THEN
+           *> WE WILL OUTPUT THAT CUSTOMER'S RANKED SALES LINE
+           *> NOTE: WE DON'T OUTPUT THE LAST LINE BECAUSE IT'S BLANK
+           IF SRTCUST3-EOF-SWITCH = "N"
+               PERFORM 220-PRINT-CUSTOMER-LINE.
+
+      **************************************************************
+      * READS A LINE OF THE INPUT FILE AND IF ITS THE LAST ONE     *
+      * UPDATES THE SRTCUST3-EOF-SWITCH (END-OF-FILE)              *
+      **************************************************************
+       210-READ-CUSTOMER-RECORD.
+
+           READ SRTCUST3
+               AT END
+                   MOVE "Y" TO SRTCUST3-EOF-SWITCH.
+
+      **************************************************************
+      * ASSIGNS THE NEXT RANK NUMBER AND PRINTS THE CURRENT        *
+      * CUSTOMER LINE TO THE OUTPUT FILE, UPDATING THE LINE        *
+      * COUNTER SO IT KNOWS WHEN IT HAS TO REPRINT THE HEADER      *
+      * LINES FOR A NEW PAGE                                        *
+      **************************************************************
+       220-PRINT-CUSTOMER-LINE.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           ADD 1 TO CUSTOMER-RANK.
+
+           MOVE CUSTOMER-RANK        TO CL-RANK.
+           MOVE CM-BRANCH-NUMBER     TO CL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER   TO CL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER   TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME     TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD    TO CL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD    TO CL-SALES-LAST-YTD.
+
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+      **************************************************************
+      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *
+      * FOR EVERY PAGE                                             *
+      **************************************************************
+       230-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE ZERO TO LINE-COUNT.
