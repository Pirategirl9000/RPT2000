@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT2001.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Reads CUSTMAST and prints a same-day call
+      *   list of customers whose YTD sales have declined versus
+      *   last YTD, worst decline first, so reps don't have to dig
+      *   the losing accounts out of the full RPT2000 printout.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT ORPT2001 ASSIGN TO RPT2001.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWK02.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * INPUT FILE                                                 *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC.
+
+      **************************************************************
+      * OUTPUT FILE                                                *
+      **************************************************************
+       FD  ORPT2001
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+      **************************************************************
+      * SORT WORK FILE - HOLDS ONLY THE CUSTOMERS WHOSE SALES ARE  *
+      * DOWN VERSUS LAST YTD, KEYED ON THE CHANGE AMOUNT SO THE    *
+      * OUTPUT PROCEDURE CAN PRINT THEM WORST DECLINE FIRST        *
+      **************************************************************
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-CHANGE-AMOUNT       PIC S9(5)V99.
+           05  SRT-CHANGE-PERCENT      PIC S9(3)V9.
+           05  SRT-BRANCH-NUMBER       PIC 9(2).
+           05  SRT-SALESREP-NUMBER     PIC 9(2).
+           05  SRT-CUSTOMER-NUMBER     PIC 9(5).
+           05  SRT-CUSTOMER-NAME       PIC X(20).
+           05  SRT-SALES-THIS-YTD      PIC S9(5)V9(2).
+           05  SRT-SALES-LAST-YTD      PIC S9(5)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * SWITCHES FOR END OF FILE ON CUSTMAST AND ON THE SORTED     *
+      * DECLINING-CUSTOMER WORK FILE                               *
+      **************************************************************
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+           05  SORT-EOF-SWITCH         PIC X    VALUE "N".
+
+      **************************************************************
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *
+      **************************************************************
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+      **************************************************************
+      * A CUSTOMER QUALIFIES FOR THE CALL LIST WHEN THIS-YTD SALES *
+      * ARE DOWN AT ALL, OR WHEN THE PERCENT DROP IS AT LEAST AS   *
+      * STEEP AS THIS THRESHOLD                                    *
+      **************************************************************
+       01  DECLINE-THRESHOLD.
+           05  DECLINE-PERCENT-THRESHOLD PIC S9(3)V9  VALUE -10.0.
+
+      **************************************************************
+      * COUNTS HOW MANY CUSTOMERS MADE THE CALL LIST FOR THE       *
+      * REPORT TOTAL LINE                                          *
+      **************************************************************
+       01  COUNT-FIELDS.
+           05  DECLINING-CUSTOMER-COUNT   PIC S9(5)   VALUE ZERO.
+
+      **************************************************************
+      * STORES FIELDS WITH VALUES CALCULATED PER CUSTOMER          *
+      **************************************************************
+       01  CALCULATED-FIELDS.
+           05  CHANGE-AMOUNT       PIC S9(5)V99.
+           05  CHANGE-PERCENT      PIC S9(3)V9.
+
+      **************************************************************
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *
+      **************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      **************************************************************
+      * STORES THE FIRST HEADER LINE INFORMATION                   *
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *
+      **************************************************************
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "SALES DECLINE EXCEP".
+           05  FILLER          PIC X(20)   VALUE "TION REPORT         ".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND HEADER LINE INFORMATION                  *
+      * HOLDS THE TIME AND THE PROGRAM ID                          *
+      **************************************************************
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(68)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT2001".
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *
+      **************************************************************
+       01  HEADING-LINE-3.
+           05 FILLER               PIC X(130)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FOURTH HEADER LINE INFORMATION                  *
+      * HOLDS THE DIFFERENT COLUMN NAMES - SOME ARE SPLIT ACROSS   *
+      * THE NEXT HEADER LINE                                       *
+      **************************************************************
+       01  HEADING-LINE-4.
+           05  FILLER      PIC X(7)   VALUE "BRANCH ".
+           05  FILLER      PIC X(6)   VALUE "SALES ".
+           05  FILLER      PIC X(20)   VALUE "CUST                ".
+           05  FILLER      PIC X(20)   VALUE "            SALES   ".
+           05  FILLER      PIC X(20)   VALUE "      SALES         ".
+           05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".
+           05  FILLER      PIC X(37)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIFTH HEADER LINE INFORMATION                   *
+      * HOLDS SOME OF THE COLUMN NAMES AS WELL AS THE OTHER HALF   *
+      * OF COLUMN NAMES THAT STARTED IN THE LAST HEADER LINE       *
+      **************************************************************
+       01  HEADING-LINE-5.
+           05  FILLER      PIC X(8)    VALUE " NUM    ".
+           05  FILLER      PIC X(5)    VALUE "REP  ".
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".
+           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".
+           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".
+           05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".
+           05  FILLER      PIC X(37)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SIXTH HEADER LINE INFORMATION                   *
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                    *
+      **************************************************************
+       01  HEADING-LINE-6.
+           05  FILLER      PIC X(6)   VALUE ALL '-'. *> BRANCH NUM
+           05  FILLER      PIC X      VALUE SPACE.
+           05  FILLER      PIC X(5)   VALUE ALL '-'. *> SALES REP
+           05  FILLER      PIC X      VALUE SPACE.
+           05  FILLER      PIC X(5)   VALUE ALL '-'. *> CUST NUM
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(20)  VALUE ALL '-'. *> CUST NAME
+           05  FILLER      PIC X(3)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES THIS
+           05  FILLER      PIC X(4)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES LAST
+           05  FILLER      PIC X(4)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> CHANGE AMNT
+           05  FILLER      PIC X(3)   VALUE SPACE.
+           05  FILLER      PIC X(6)   VALUE ALL '-'. *> CHANGE PERC
+           05  FILLER      PIC X(40)  VALUE SPACE.
+
+      **************************************************************
+      * STORES INFORMATION ABOUT THE CURRENT DECLINING CUSTOMER    *
+      **************************************************************
+       01  CUSTOMER-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  CL-BRANCH-NUMBER    PIC X(2).
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-SALESREP-NUMBER  PIC X(2).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  CL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)     VALUE SPACE.
+           05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER              PIC X(40)    VALUE SPACE.
+
+      **************************************************************
+      * STORES THE REPORT TOTAL LINE - HOW MANY CUSTOMERS MADE     *
+      * THE CALL LIST                                              *
+      **************************************************************
+       01  TOTAL-LINE.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  FILLER              PIC X(30)    VALUE
+               "TOTAL DECLINING CUSTOMERS... ".
+           05  TL-CUSTOMER-COUNT   PIC ZZ,ZZ9.
+           05  FILLER              PIC X(91)    VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS/CLOSES THE OUTPUT FILE AND DELEGATES THE WORK FOR    *
+      * SELECTING, SORTING, AND PRINTING THE DECLINING CUSTOMERS   *
+      **************************************************************
+       000-PREPARE-DECLINE-REPORT.
+
+           OPEN OUTPUT ORPT2001.
+
+           *> GRABS THE DATE AND TIME INFORMATION FOR
+           *> THE HEADER LINES
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           *> SCREEN EVERY CUSTMAST RECORD FOR A SALES DECLINE,
+           *> SORT THE ONES THAT QUALIFY WORST-FIRST, AND PRINT THEM
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-CHANGE-AMOUNT
+               INPUT PROCEDURE 150-SELECT-DECLINING-CUSTOMERS
+               OUTPUT PROCEDURE 400-PRINT-DECLINE-LINES.
+
+           PERFORM 500-PRINT-REPORT-TOTAL.
+
+           CLOSE ORPT2001.
+           STOP RUN.
+
+      **************************************************************
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *
+      **************************************************************
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+      **************************************************************
+      * THE SORT INPUT PROCEDURE - READS EVERY CUSTMAST RECORD     *
+      * AND RELEASES ONLY THE ONES THAT QUALIFY AS A DECLINE       *
+      **************************************************************
+       150-SELECT-DECLINING-CUSTOMERS.
+
+           OPEN INPUT CUSTMAST.
+           PERFORM 160-READ-AND-SCREEN-CUSTOMER
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST.
+
+      **************************************************************
+      * READS ONE CUSTMAST RECORD AND, IF IT'S NOT THE EOF READ,   *
+      * HANDS IT OFF TO BE EVALUATED FOR A SALES DECLINE           *
+      **************************************************************
+       160-READ-AND-SCREEN-CUSTOMER.
+
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 170-EVALUATE-CUSTOMER-CHANGE.
+
+      **************************************************************
+      * COMPUTES THE CHANGE AMOUNT AND PERCENT FOR THE CUSTOMER    *
+      * AND RELEASES IT TO THE SORT IF IT QUALIFIES AS A DECLINE   *
+      **************************************************************
+       170-EVALUATE-CUSTOMER-CHANGE.
+
+           COMPUTE CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE ZERO TO CHANGE-PERCENT
+           ELSE
+               COMPUTE CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE ZERO TO CHANGE-PERCENT.
+
+           *> A CUSTOMER IS A DECLINE IF THEY LOST ANY DOLLARS AT
+           *> ALL, OR IF THE PERCENT DROP IS STEEP ENOUGH EVEN ON
+           *> A SMALL ACCOUNT
+           IF CHANGE-AMOUNT < ZERO
+                   OR CHANGE-PERCENT <= DECLINE-PERCENT-THRESHOLD
+               PERFORM 180-RELEASE-DECLINING-CUSTOMER.
+
+      **************************************************************
+      * MOVES THE QUALIFYING CUSTOMER TO THE SORT RECORD AND       *
+      * RELEASES IT TO THE SORT                                    *
+      **************************************************************
+       180-RELEASE-DECLINING-CUSTOMER.
+
+           MOVE CHANGE-AMOUNT       TO SRT-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT      TO SRT-CHANGE-PERCENT.
+           MOVE CM-BRANCH-NUMBER    TO SRT-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER  TO SRT-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER  TO SRT-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME    TO SRT-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD   TO SRT-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD   TO SRT-SALES-LAST-YTD.
+
+           RELEASE SORT-RECORD.
+
+      **************************************************************
+      * THE SORT OUTPUT PROCEDURE - RETURNS THE DECLINING          *
+      * CUSTOMERS WORST-FIRST AND PRINTS THE CALL LIST             *
+      **************************************************************
+       400-PRINT-DECLINE-LINES.
+
+           PERFORM 410-RETURN-AND-PRINT-LINE
+               UNTIL SORT-EOF-SWITCH = "Y".
+
+      **************************************************************
+      * RETURNS ONE SORTED RECORD AND, IF IT'S NOT THE EOF RETURN, *
+      * PRINTS IT TO THE OUTPUT FILE                                *
+      **************************************************************
+       410-RETURN-AND-PRINT-LINE.
+
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH.
+
+           IF SORT-EOF-SWITCH = "N"
+               PERFORM 420-PRINT-CUSTOMER-LINE.
+
+      **************************************************************
+      * PRINTS THE CURRENT DECLINING CUSTOMER LINE TO THE OUTPUT   *
+      * FILE AND UPDATES THE LINE COUNTER FOR PAGE BREAKS          *
+      **************************************************************
+       420-PRINT-CUSTOMER-LINE.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE SRT-BRANCH-NUMBER    TO CL-BRANCH-NUMBER.
+           MOVE SRT-SALESREP-NUMBER  TO CL-SALESREP-NUMBER.
+           MOVE SRT-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.
+           MOVE SRT-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.
+           MOVE SRT-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.
+           MOVE SRT-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.
+           MOVE SRT-CHANGE-AMOUNT    TO CL-CHANGE-AMOUNT.
+           MOVE SRT-CHANGE-PERCENT   TO CL-CHANGE-PERCENT.
+
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO DECLINING-CUSTOMER-COUNT.
+
+      **************************************************************
+      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *
+      * FOR EVERY PAGE                                             *
+      **************************************************************
+       230-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE ZERO TO LINE-COUNT.
+
+      **************************************************************
+      * PRINTS THE REPORT TOTAL LINE, RUN ONCE AT THE VERY END     *
+      * AFTER EVERY DECLINING CUSTOMER HAS BEEN PRINTED            *
+      **************************************************************
+       500-PRINT-REPORT-TOTAL.
+
+           MOVE DECLINING-CUSTOMER-COUNT TO TL-CUSTOMER-COUNT.
+           MOVE TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
