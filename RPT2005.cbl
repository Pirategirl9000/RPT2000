@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT2005.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Reads CUSTMAST and prints a five-year sales
+      *   history and trend report - each customer's prior five
+      *   years, this YTD, a rolling average of the five history
+      *   years, and an UP/DOWN/FLAT indicator comparing this YTD
+      *   against that average - so branch management can see who's
+      *   growing and who's slipping without totaling history columns
+      *   by hand.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST  ASSIGN TO CUSTMAST.
+           SELECT ORPT2005  ASSIGN TO RPT2005.
+           SELECT SRTCUST5  ASSIGN TO SRTCUST5.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWK06.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * INPUT FILE - USED ONLY AS THE "USING" FILE FOR THE SORT    *
+      * BELOW SO ITS RECORD DOESN'T NEED NAMED FIELDS               *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+       01  CUSTMAST-UNSORTED-RECORD    PIC X(145).
+
+      **************************************************************
+      * OUTPUT FILE                                                *
+      **************************************************************
+       FD  ORPT2005
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+      **************************************************************
+      * RE-SEQUENCED INPUT FILE - HOLDS CUSTMAST IN BRANCH/SALESREP *
+      * ORDER SO THE REPORT READS IN THE SAME ORDER AS RPT2000      *
+      **************************************************************
+       FD  SRTCUST5
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC.
+
+      **************************************************************
+      * SORT WORK FILE - RE-SEQUENCES CUSTMAST BY BRANCH AND       *
+      * SALESREP NUMBER AHEAD OF THE MAIN PROCESSING LOOP          *
+      **************************************************************
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC
+               REPLACING ==CM-RECORD==          BY ==SW-RECORD==
+                         ==CM-BRANCH-NUMBER==    BY ==SW-BRANCH-NUMBER==
+                         ==CM-SALESREP-NUMBER==  BY
+                             ==SW-SALESREP-NUMBER==
+                         ==CM-CUSTOMER-NUMBER==  BY
+                             ==SW-CUSTOMER-NUMBER==
+                         ==CM-CUSTOMER-NAME==    BY ==SW-CUSTOMER-NAME==
+                         ==CM-SALES-THIS-YTD==   BY
+                             ==SW-SALES-THIS-YTD==
+                         ==CM-SALES-LAST-YTD==   BY
+                             ==SW-SALES-LAST-YTD==
+                         ==CM-ADDRESS-LINE1==    BY ==SW-ADDRESS-LINE1==
+                         ==CM-CITY==             BY ==SW-CITY==
+                         ==CM-STATE==            BY ==SW-STATE==
+                         ==CM-ZIP-CODE==         BY ==SW-ZIP-CODE==
+                         ==CM-PHONE-NUMBER==     BY ==SW-PHONE-NUMBER==
+                         ==CM-CREDIT-LIMIT==     BY ==SW-CREDIT-LIMIT==
+                         ==CM-TERRITORY-CODE==   BY
+                             ==SW-TERRITORY-CODE==
+                         ==CM-SALES-HISTORY==    BY
+                             ==SW-SALES-HISTORY==.
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * SWITCH FOR END OF FILE                                     *
+      **************************************************************
+       01  SWITCHES.
+           05  SRTCUST5-EOF-SWITCH     PIC X    VALUE "N".
+
+      **************************************************************
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *
+      **************************************************************
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+      **************************************************************
+      * WORK FIELDS FOR TOTALING THE FIVE-YEAR HISTORY TABLE AND   *
+      * COMPUTING THE ROLLING AVERAGE AND TREND INDICATOR          *
+      **************************************************************
+       01  TREND-WORK-FIELDS.
+           05  HISTORY-INDEX       PIC 9(2)      VALUE ZERO.
+           05  HISTORY-TOTAL       PIC S9(7)V99  VALUE ZERO.
+           05  ROLLING-AVERAGE     PIC S9(5)V99  VALUE ZERO.
+           05  TREND-INDICATOR     PIC X(4).
+
+      **************************************************************
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *
+      **************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      **************************************************************
+      * STORES THE FIRST HEADER LINE INFORMATION                   *
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *
+      **************************************************************
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(4)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "SALES HISTORY AND TR".
+           05  FILLER          PIC X(20)   VALUE "END REPORT          ".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SECOND HEADER LINE INFORMATION                  *
+      * HOLDS THE TIME AND THE PROGRAM ID                          *
+      **************************************************************
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(68)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT2005".
+           05  FILLER          PIC X(39)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *
+      **************************************************************
+       01  HEADING-LINE-3.
+           05 FILLER               PIC X(130)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FOURTH HEADER LINE INFORMATION                  *
+      * HOLDS THE COLUMN NAMES FOR THE FIRST CUSTOMER LINE          *
+      **************************************************************
+       01  HEADING-LINE-4.
+           05  FILLER      PIC X(7)    VALUE "BR REP ".
+           05  FILLER      PIC X(7)    VALUE "CUST#  ".
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME       ".
+           05  FILLER      PIC X(11)   VALUE "  THIS YTD ".
+           05  FILLER      PIC X(11)   VALUE " 5-YR AVG  ".
+           05  FILLER      PIC X(6)    VALUE "TREND ".
+           05  FILLER      PIC X(68)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE FIFTH HEADER LINE INFORMATION                   *
+      * HOLDS THE COLUMN NAMES FOR THE SECOND CUSTOMER LINE, THE    *
+      * FIVE HISTORY YEARS OLDEST TO NEWEST                         *
+      **************************************************************
+       01  HEADING-LINE-5.
+           05  FILLER      PIC X(7)    VALUE SPACE.
+           05  FILLER      PIC X(11)   VALUE " 5 YRS AGO ".
+           05  FILLER      PIC X(11)   VALUE " 4 YRS AGO ".
+           05  FILLER      PIC X(11)   VALUE " 3 YRS AGO ".
+           05  FILLER      PIC X(11)   VALUE " 2 YRS AGO ".
+           05  FILLER      PIC X(11)   VALUE " LAST YEAR ".
+           05  FILLER      PIC X(68)   VALUE SPACE.
+
+      **************************************************************
+      * STORES THE SIXTH HEADER LINE INFORMATION                   *
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                    *
+      **************************************************************
+       01  HEADING-LINE-6.
+           05  FILLER      PIC X(7)   VALUE ALL '-'.  *> BR REP
+           05  FILLER      PIC X(7)   VALUE ALL '-'.  *> CUST#
+           05  FILLER      PIC X(1)   VALUE SPACE.
+           05  FILLER      PIC X(19)  VALUE ALL '-'.  *> CUST NAME
+           05  FILLER      PIC X(1)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'.  *> THIS YTD
+           05  FILLER      PIC X(1)   VALUE SPACE.
+           05  FILLER      PIC X(10)  VALUE ALL '-'.  *> 5-YR AVG
+           05  FILLER      PIC X(1)   VALUE SPACE.
+           05  FILLER      PIC X(5)   VALUE ALL '-'.  *> TREND
+           05  FILLER      PIC X(68)  VALUE SPACE.
+
+      **************************************************************
+      * FIRST DETAIL LINE - CUSTOMER IDENTITY, THIS YTD, THE        *
+      * ROLLING AVERAGE, AND THE TREND INDICATOR                    *
+      **************************************************************
+       01  CUSTOMER-LINE1.
+           05  CL1-BRANCH-NUMBER      PIC X(2).
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL1-SALESREP-NUMBER    PIC X(2).
+           05  FILLER                 PIC X(2)    VALUE SPACE.
+           05  CL1-CUSTOMER-NUMBER    PIC 9(5).
+           05  FILLER                 PIC X(2)    VALUE SPACE.
+           05  CL1-CUSTOMER-NAME      PIC X(20).
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL1-SALES-THIS-YTD     PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL1-ROLLING-AVERAGE    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(2)    VALUE SPACE.
+           05  CL1-TREND-INDICATOR    PIC X(4).
+           05  FILLER                 PIC X(68)   VALUE SPACE.
+
+      **************************************************************
+      * SECOND DETAIL LINE - THE FIVE HISTORY YEARS, OLDEST FIRST   *
+      **************************************************************
+       01  CUSTOMER-LINE2.
+           05  FILLER                 PIC X(7)    VALUE SPACE.
+           05  CL2-SALES-HISTORY-1    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL2-SALES-HISTORY-2    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL2-SALES-HISTORY-3    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL2-SALES-HISTORY-4    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(1)    VALUE SPACE.
+           05  CL2-SALES-HISTORY-5    PIC ZZ,ZZ9.99-.
+           05  FILLER                 PIC X(69)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *
+      * SORTING AND PRINTING THE TREND REPORT                      *
+      **************************************************************
+       000-PREPARE-TREND-REPORT.
+
+           PERFORM 100-FORMAT-REPORT-HEADING.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-BRANCH-NUMBER
+               ON ASCENDING KEY SW-SALESREP-NUMBER
+               ON ASCENDING KEY SW-CUSTOMER-NUMBER
+               USING CUSTMAST
+               GIVING SRTCUST5.
+
+           OPEN INPUT  SRTCUST5
+                OUTPUT ORPT2005.
+
+           PERFORM 200-PREPARE-TREND-LINES
+               UNTIL SRTCUST5-EOF-SWITCH = "Y".
+
+           CLOSE SRTCUST5
+                 ORPT2005.
+           STOP RUN.
+
+      **************************************************************
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *
+      **************************************************************
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+      **************************************************************
+      * CALLS THE PARAGRAPH TO READ A LINE OF THE SORTED CUSTOMER  *
+      * RECORD THEN CALLS THE PARAGRAPH TO PRINT THE TREND LINES   *
+      * IF IT ISN'T THE TERMINATING LINE OF THE FILE                *
+      **************************************************************
+       200-PREPARE-TREND-LINES.
+
+           PERFORM 210-READ-CUSTOMER-RECORD.
+
+           IF SRTCUST5-EOF-SWITCH = "N"
+               PERFORM 215-COMPUTE-TREND-FIGURES
+               PERFORM 220-PRINT-CUSTOMER-LINES.
+
+      **************************************************************
+      * READS A LINE OF THE INPUT FILE AND IF IT'S THE LAST ONE    *
+      * UPDATES THE SRTCUST5-EOF-SWITCH (END-OF-FILE)              *
+      **************************************************************
+       210-READ-CUSTOMER-RECORD.
+
+           READ SRTCUST5
+               AT END
+                   MOVE "Y" TO SRTCUST5-EOF-SWITCH.
+
+      **************************************************************
+      * TOTALS THE FIVE-YEAR HISTORY TABLE, DIVIDES IT DOWN TO A   *
+      * ROLLING AVERAGE, AND SETS THE TREND INDICATOR BY COMPARING *
+      * THIS YTD AGAINST THAT AVERAGE                               *
+      **************************************************************
+       215-COMPUTE-TREND-FIGURES.
+
+           MOVE ZERO TO HISTORY-TOTAL.
+
+           PERFORM 216-ADD-HISTORY-YEAR
+               VARYING HISTORY-INDEX FROM 1 BY 1
+               UNTIL HISTORY-INDEX > 5.
+
+           COMPUTE ROLLING-AVERAGE = HISTORY-TOTAL / 5.
+
+           IF CM-SALES-THIS-YTD > ROLLING-AVERAGE
+               MOVE "UP"   TO TREND-INDICATOR
+           ELSE
+               IF CM-SALES-THIS-YTD < ROLLING-AVERAGE
+                   MOVE "DOWN" TO TREND-INDICATOR
+               ELSE
+                   MOVE "FLAT" TO TREND-INDICATOR.
+
+      **************************************************************
+      * ADDS ONE YEAR OF THE HISTORY TABLE INTO THE RUNNING TOTAL  *
+      **************************************************************
+       216-ADD-HISTORY-YEAR.
+
+           ADD CM-SALES-HISTORY (HISTORY-INDEX) TO HISTORY-TOTAL.
+
+      **************************************************************
+      * PRINTS THE TWO CUSTOMER LINES - IDENTITY/THIS YTD/AVERAGE/ *
+      * TREND, THEN THE FIVE-YEAR HISTORY - AND UPDATES THE LINE   *
+      * COUNTER SO IT KNOWS WHEN IT HAS TO REPRINT THE HEADER      *
+      * LINES FOR A NEW PAGE                                        *
+      **************************************************************
+       220-PRINT-CUSTOMER-LINES.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE CM-BRANCH-NUMBER     TO CL1-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER   TO CL1-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER   TO CL1-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME     TO CL1-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD    TO CL1-SALES-THIS-YTD.
+           MOVE ROLLING-AVERAGE      TO CL1-ROLLING-AVERAGE.
+           MOVE TREND-INDICATOR      TO CL1-TREND-INDICATOR.
+
+           MOVE CUSTOMER-LINE1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+           MOVE CM-SALES-HISTORY (1) TO CL2-SALES-HISTORY-1.
+           MOVE CM-SALES-HISTORY (2) TO CL2-SALES-HISTORY-2.
+           MOVE CM-SALES-HISTORY (3) TO CL2-SALES-HISTORY-3.
+           MOVE CM-SALES-HISTORY (4) TO CL2-SALES-HISTORY-4.
+           MOVE CM-SALES-HISTORY (5) TO CL2-SALES-HISTORY-5.
+
+           MOVE CUSTOMER-LINE2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+      **************************************************************
+      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *
+      * FOR EVERY PAGE                                             *
+      **************************************************************
+       230-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE ZERO TO LINE-COUNT.
