@@ -0,0 +1,834 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUSTMNT.
+
+      *   Programmers.: Violet French
+      *   Date........: 2026.08.08
+      *   Github URL..: https://github.com/Pirategirl9000/RPT2000
+      *   Description.: Applies a batch of add/change/delete
+      *   transactions against CUSTMAST and writes the updated
+      *   master to NEWCUST. Every add, every changed field, every
+      *   delete, and every rejected transaction is written to
+      *   AUDITLOG so the batch can be traced back after the fact.
+      *
+      *   The transaction file's first record is a batch header
+      *   (TR-RECORD-TYPE = "H") carrying the batch number and the
+      *   batch date; every record after it is a detail transaction
+      *   coded A (add), C (change), or D (delete) and keyed on
+      *   TR-CUSTOMER-NUMBER. On a CHANGE transaction, a field left
+      *   blank/zero means "leave this field alone" - only the
+      *   fields actually punched are applied and audited.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT SRTMAST  ASSIGN TO SRTMST01.
+           SELECT SORT-MASTER-FILE ASSIGN TO SRTWK03.
+
+           SELECT CUSTTRAN ASSIGN TO CUSTTRAN.
+           SELECT SRTTRAN  ASSIGN TO SRTTRN01.
+           SELECT SORT-TRAN-FILE ASSIGN TO SRTWK04.
+
+           SELECT NEWCUST  ASSIGN TO NEWCUST.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      **************************************************************
+      * OLD MASTER - READ ONLY AS A SORT INPUT, SO THE RECORD IS   *
+      * CARRIED AS PLAIN BYTES AND NEVER REFERENCED BY FIELD NAME  *
+      **************************************************************
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+       01  CUSTMAST-UNSORTED-RECORD    PIC X(145).
+
+      **************************************************************
+      * OLD MASTER, SORTED BY CUSTOMER NUMBER. THE OM- PREFIX      *
+      * MARKS THIS AS THE "BEFORE" VALUES FOR THE AUDIT TRAIL      *
+      **************************************************************
+       FD  SRTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+           COPY CUSTREC
+               REPLACING ==CM-RECORD==          BY ==OM-RECORD==
+                         ==CM-BRANCH-NUMBER==    BY ==OM-BRANCH-NUMBER==
+                         ==CM-SALESREP-NUMBER==  BY
+                             ==OM-SALESREP-NUMBER==
+                         ==CM-CUSTOMER-NUMBER==  BY
+                             ==OM-CUSTOMER-NUMBER==
+                         ==CM-CUSTOMER-NAME==    BY ==OM-CUSTOMER-NAME==
+                         ==CM-SALES-THIS-YTD==   BY
+                             ==OM-SALES-THIS-YTD==
+                         ==CM-SALES-LAST-YTD==   BY
+                             ==OM-SALES-LAST-YTD==
+                         ==CM-ADDRESS-LINE1==    BY ==OM-ADDRESS-LINE1==
+                         ==CM-CITY==             BY ==OM-CITY==
+                         ==CM-STATE==            BY ==OM-STATE==
+                         ==CM-ZIP-CODE==         BY ==OM-ZIP-CODE==
+                         ==CM-PHONE-NUMBER==     BY ==OM-PHONE-NUMBER==
+                         ==CM-CREDIT-LIMIT==     BY ==OM-CREDIT-LIMIT==
+                         ==CM-TERRITORY-CODE==   BY
+                             ==OM-TERRITORY-CODE==
+                         ==CM-SALES-HISTORY==    BY
+                             ==OM-SALES-HISTORY==.
+
+      **************************************************************
+      * SORT WORK FILE FOR THE OLD MASTER - ORDERS CUSTMAST BY     *
+      * CUSTOMER NUMBER SO IT CAN BE MATCHED AGAINST TRANSACTIONS  *
+      **************************************************************
+       SD  SORT-MASTER-FILE.
+           COPY CUSTREC
+               REPLACING ==CM-RECORD==          BY ==SM-RECORD==
+                         ==CM-BRANCH-NUMBER==    BY ==SM-BRANCH-NUMBER==
+                         ==CM-SALESREP-NUMBER==  BY
+                             ==SM-SALESREP-NUMBER==
+                         ==CM-CUSTOMER-NUMBER==  BY
+                             ==SM-CUSTOMER-NUMBER==
+                         ==CM-CUSTOMER-NAME==    BY ==SM-CUSTOMER-NAME==
+                         ==CM-SALES-THIS-YTD==   BY
+                             ==SM-SALES-THIS-YTD==
+                         ==CM-SALES-LAST-YTD==   BY
+                             ==SM-SALES-LAST-YTD==
+                         ==CM-ADDRESS-LINE1==    BY ==SM-ADDRESS-LINE1==
+                         ==CM-CITY==             BY ==SM-CITY==
+                         ==CM-STATE==            BY ==SM-STATE==
+                         ==CM-ZIP-CODE==         BY ==SM-ZIP-CODE==
+                         ==CM-PHONE-NUMBER==     BY ==SM-PHONE-NUMBER==
+                         ==CM-CREDIT-LIMIT==     BY ==SM-CREDIT-LIMIT==
+                         ==CM-TERRITORY-CODE==   BY
+                             ==SM-TERRITORY-CODE==
+                         ==CM-SALES-HISTORY==    BY
+                             ==SM-SALES-HISTORY==.
+
+      **************************************************************
+      * TRANSACTION FILE - THE FIRST RECORD IS THE BATCH HEADER,   *
+      * EVERY RECORD AFTER THAT IS AN ADD/CHANGE/DELETE DETAIL     *
+      **************************************************************
+       FD  CUSTTRAN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 146 CHARACTERS
+           BLOCK CONTAINS 146 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-RECORD-TYPE          PIC X(1).
+           05  TR-DETAIL.
+               10  TR-CUSTOMER-NUMBER      PIC 9(5).
+               10  TR-BRANCH-NUMBER        PIC 9(2).
+               10  TR-SALESREP-NUMBER      PIC 9(2).
+               10  TR-CUSTOMER-NAME        PIC X(20).
+               10  TR-SALES-THIS-YTD       PIC S9(5)V9(2).
+               10  TR-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *        ADDRESS/CREDIT/TERRITORY AND SALES-HISTORY FIELDS -
+      *        BLANK/ZERO MEANS "LEAVE THIS FIELD ALONE" ON A CHANGE
+      *        TRANSACTION, THE SAME AS EVERY OTHER DETAIL FIELD
+               10  TR-ADDRESS-LINE1        PIC X(20).
+               10  TR-CITY                 PIC X(15).
+               10  TR-STATE                PIC X(2).
+               10  TR-ZIP-CODE             PIC X(9).
+               10  TR-PHONE-NUMBER         PIC X(10).
+               10  TR-CREDIT-LIMIT         PIC S9(7)V99.
+               10  TR-TERRITORY-CODE       PIC X(2).
+               10  TR-SALES-HISTORY-1      PIC S9(5)V9(2).
+               10  TR-SALES-HISTORY-2      PIC S9(5)V9(2).
+               10  TR-SALES-HISTORY-3      PIC S9(5)V9(2).
+               10  TR-SALES-HISTORY-4      PIC S9(5)V9(2).
+               10  TR-SALES-HISTORY-5      PIC S9(5)V9(2).
+           05  TR-HEADER REDEFINES TR-DETAIL.
+               10  TR-BATCH-NUMBER         PIC 9(6).
+               10  TR-BATCH-DATE.
+                   15  TR-BATCH-YEAR       PIC 9(4).
+                   15  TR-BATCH-MONTH      PIC 9(2).
+                   15  TR-BATCH-DAY        PIC 9(2).
+               10  FILLER                  PIC X(131).
+
+      **************************************************************
+      * SORT WORK FILE FOR THE TRANSACTIONS - ORDERS THE DETAIL    *
+      * RECORDS BY CUSTOMER NUMBER TO MATCH THE SORTED MASTER      *
+      **************************************************************
+       SD  SORT-TRAN-FILE.
+       01  TS-RECORD.
+           05  TS-TRANSACTION-CODE     PIC X(1).
+           05  TS-CUSTOMER-NUMBER      PIC 9(5).
+           05  TS-BRANCH-NUMBER        PIC 9(2).
+           05  TS-SALESREP-NUMBER      PIC 9(2).
+           05  TS-CUSTOMER-NAME        PIC X(20).
+           05  TS-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  TS-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  TS-ADDRESS-LINE1        PIC X(20).
+           05  TS-CITY                 PIC X(15).
+           05  TS-STATE                PIC X(2).
+           05  TS-ZIP-CODE             PIC X(9).
+           05  TS-PHONE-NUMBER         PIC X(10).
+           05  TS-CREDIT-LIMIT         PIC S9(7)V99.
+           05  TS-TERRITORY-CODE       PIC X(2).
+           05  TS-SALES-HISTORY-1      PIC S9(5)V9(2).
+           05  TS-SALES-HISTORY-2      PIC S9(5)V9(2).
+           05  TS-SALES-HISTORY-3      PIC S9(5)V9(2).
+           05  TS-SALES-HISTORY-4      PIC S9(5)V9(2).
+           05  TS-SALES-HISTORY-5      PIC S9(5)V9(2).
+
+      **************************************************************
+      * TRANSACTIONS, SORTED BY CUSTOMER NUMBER, READY TO MATCH    *
+      * AGAINST THE SORTED MASTER ONE PASS AT A TIME               *
+      **************************************************************
+       FD  SRTTRAN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 146 CHARACTERS
+           BLOCK CONTAINS 146 CHARACTERS.
+       01  TT-RECORD.
+           05  TT-TRANSACTION-CODE     PIC X(1).
+           05  TT-CUSTOMER-NUMBER      PIC 9(5).
+           05  TT-BRANCH-NUMBER        PIC 9(2).
+           05  TT-SALESREP-NUMBER      PIC 9(2).
+           05  TT-CUSTOMER-NAME        PIC X(20).
+           05  TT-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  TT-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  TT-ADDRESS-LINE1        PIC X(20).
+           05  TT-CITY                 PIC X(15).
+           05  TT-STATE                PIC X(2).
+           05  TT-ZIP-CODE             PIC X(9).
+           05  TT-PHONE-NUMBER         PIC X(10).
+           05  TT-CREDIT-LIMIT         PIC S9(7)V99.
+           05  TT-TERRITORY-CODE       PIC X(2).
+           05  TT-SALES-HISTORY-1      PIC S9(5)V9(2).
+           05  TT-SALES-HISTORY-2      PIC S9(5)V9(2).
+           05  TT-SALES-HISTORY-3      PIC S9(5)V9(2).
+           05  TT-SALES-HISTORY-4      PIC S9(5)V9(2).
+           05  TT-SALES-HISTORY-5      PIC S9(5)V9(2).
+
+      **************************************************************
+      * THE UPDATED MASTER - WRITTEN AS PLAIN BYTES FROM THE       *
+      * WORKING-STORAGE CURRENT-MASTER-RECORD BELOW                *
+      **************************************************************
+       FD  NEWCUST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 145 CHARACTERS
+           BLOCK CONTAINS 145 CHARACTERS.
+       01  NEW-MASTER-RECORD          PIC X(145).
+
+      **************************************************************
+      * AUDIT TRAIL - ONE LINE PER FIELD CHANGED, PER CUSTOMER     *
+      * ADDED OR DELETED, AND PER TRANSACTION REJECTED             *
+      **************************************************************
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS
+           BLOCK CONTAINS 120 CHARACTERS.
+       01  AUDIT-LINE.
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AL-DATE.
+               10  AL-MONTH            PIC 99.
+               10  FILLER              PIC X       VALUE "/".
+               10  AL-DAY              PIC 99.
+               10  FILLER              PIC X       VALUE "/".
+               10  AL-YEAR             PIC 9999.
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-BATCH-NUMBER         PIC 9(6).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-CUSTOMER-NUMBER      PIC 9(5).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-TRANSACTION-CODE     PIC X(6).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-FIELD-NAME           PIC X(15).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-OLD-VALUE            PIC X(15).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-NEW-VALUE            PIC X(15).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-MESSAGE              PIC X(30).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+
+      **************************************************************
+      * THE CURRENT MASTER RECORD - SEEDED FROM THE OLD MASTER FOR *
+      * A CHANGE/DELETE, OR BUILT FROM SCRATCH FOR AN ADD, AND     *
+      * WRITTEN OUT TO NEWCUST WHEN THE CUSTOMER SURVIVES THE RUN  *
+      **************************************************************
+           COPY CUSTREC.
+
+      **************************************************************
+      * SWITCHES FOR END OF FILE ON EACH FILE IN PLAY, AND FOR     *
+      * WHETHER THE CURRENT CUSTOMER WAS DELETED THIS PASS         *
+      **************************************************************
+       01  SWITCHES.
+           05  MASTER-EOF-SWITCH       PIC X   VALUE "N".
+           05  SRTTRAN-EOF-SWITCH      PIC X   VALUE "N".
+           05  TRAN-EOF-SWITCH         PIC X   VALUE "N".
+           05  CUSTOMER-DELETED-SWITCH PIC X   VALUE "N".
+
+      **************************************************************
+      * THE CUSTOMER NUMBER OF THE LAST UNMATCHED "A" TRANSACTION  *
+      * ADDED THIS RUN - CUSTMAST NEVER REFLECTS AN ADD MADE       *
+      * EARLIER IN THE SAME BATCH, SO A REPEAT "A" FOR THE SAME    *
+      * NUMBER MUST BE CAUGHT HERE RATHER THAN BY COMPARING        *
+      * AGAINST THE (STILL STALE) OLD MASTER                       *
+      **************************************************************
+       01  LAST-ADDED-CUSTOMER-NUMBER     PIC 9(5)    VALUE ZERO.
+
+      **************************************************************
+      * THE BATCH NUMBER AND DATE, PULLED FROM THE TRANSACTION     *
+      * FILE'S HEADER RECORD, USED ON EVERY AUDIT LINE WRITTEN     *
+      **************************************************************
+       01  BATCH-FIELDS.
+           05  BATCH-NUMBER            PIC 9(6)    VALUE ZERO.
+
+      **************************************************************
+      * THE MESSAGE TEXT FOR THE NEXT REJECTED-TRANSACTION AUDIT   *
+      * LINE, SET BY THE PARAGRAPH THAT DETECTED THE PROBLEM       *
+      **************************************************************
+       01  ERROR-FIELDS.
+           05  PENDING-ERROR-MESSAGE   PIC X(30).
+
+      **************************************************************
+      * COUNTS FOR THE END OF RUN SUMMARY                          *
+      **************************************************************
+       01  COUNT-FIELDS.
+           05  ADD-COUNT               PIC S9(5)   VALUE ZERO.
+           05  CHANGE-COUNT            PIC S9(5)   VALUE ZERO.
+           05  DELETE-COUNT            PIC S9(5)   VALUE ZERO.
+           05  ERROR-COUNT             PIC S9(5)   VALUE ZERO.
+
+      **************************************************************
+      * SCRATCH FIELDS USED TO TURN A NUMERIC VALUE INTO DISPLAY   *
+      * TEXT FOR THE OLD-VALUE/NEW-VALUE AUDIT COLUMNS             *
+      **************************************************************
+       01  AUDIT-EDIT-FIELDS.
+           05  AE-NUMBER-EDIT          PIC ZZZZ9.
+           05  AE-AMOUNT-EDIT          PIC ZZ,ZZ9.99-.
+           05  AE-CREDIT-LIMIT-EDIT    PIC ZZ,ZZZ,ZZ9.99-.
+
+      **************************************************************
+      * USED TO PULL IN THE CURRENT-DATE-TIME FOR THE AUDIT LINES  *
+      **************************************************************
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(13).
+
+       PROCEDURE DIVISION.
+
+      **************************************************************
+      * OPENS EVERY FILE, SORTS THE MASTER AND THE TRANSACTIONS    *
+      * INTO CUSTOMER NUMBER ORDER, WALKS THE TWO SORTED FILES     *
+      * TOGETHER, AND CLOSES EVERYTHING DOWN WHEN BOTH ARE DONE    *
+      **************************************************************
+       000-UPDATE-CUSTOMER-MASTER.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+
+           OPEN INPUT CUSTTRAN.
+           PERFORM 050-READ-BATCH-HEADER.
+
+           OPEN OUTPUT NEWCUST AUDITLOG.
+
+           SORT SORT-MASTER-FILE
+               ON ASCENDING KEY SM-CUSTOMER-NUMBER
+               USING CUSTMAST
+               GIVING SRTMAST.
+
+           SORT SORT-TRAN-FILE
+               ON ASCENDING KEY TS-CUSTOMER-NUMBER
+               INPUT PROCEDURE 160-RELEASE-TRANSACTIONS
+               GIVING SRTTRAN.
+
+           CLOSE CUSTTRAN.
+
+           OPEN INPUT SRTMAST SRTTRAN.
+
+           PERFORM 200-READ-MASTER.
+           PERFORM 210-READ-TRANSACTION.
+
+           PERFORM 300-PROCESS-NEXT-CUSTOMER
+               UNTIL MASTER-EOF-SWITCH = "Y"
+                 AND SRTTRAN-EOF-SWITCH = "Y".
+
+           PERFORM 900-PRINT-RUN-SUMMARY.
+
+           CLOSE SRTMAST SRTTRAN NEWCUST AUDITLOG.
+           STOP RUN.
+
+      **************************************************************
+      * READS THE TRANSACTION FILE'S FIRST RECORD, THE BATCH       *
+      * HEADER, AND SAVES OFF THE BATCH NUMBER FOR THE AUDIT LOG   *
+      **************************************************************
+       050-READ-BATCH-HEADER.
+
+           READ CUSTTRAN
+               AT END
+                   MOVE "Y" TO TRAN-EOF-SWITCH.
+
+           IF TRAN-EOF-SWITCH = "N"
+               MOVE TR-BATCH-NUMBER TO BATCH-NUMBER.
+
+      **************************************************************
+      * THE SORT INPUT PROCEDURE FOR TRANSACTIONS - READS EVERY    *
+      * DETAIL RECORD LEFT IN CUSTTRAN AFTER THE HEADER AND        *
+      * RELEASES IT TO THE SORT                                    *
+      **************************************************************
+       160-RELEASE-TRANSACTIONS.
+
+           PERFORM 165-READ-AND-RELEASE-TRANSACTION
+               UNTIL TRAN-EOF-SWITCH = "Y".
+
+      **************************************************************
+      * READS ONE TRANSACTION DETAIL RECORD AND RELEASES IT TO     *
+      * THE SORT UNLESS IT WAS THE EOF READ                        *
+      **************************************************************
+       165-READ-AND-RELEASE-TRANSACTION.
+
+           READ CUSTTRAN
+               AT END
+                   MOVE "Y" TO TRAN-EOF-SWITCH.
+
+           IF TRAN-EOF-SWITCH = "N"
+               MOVE TR-RECORD-TYPE     TO TS-TRANSACTION-CODE
+               MOVE TR-CUSTOMER-NUMBER TO TS-CUSTOMER-NUMBER
+               MOVE TR-BRANCH-NUMBER   TO TS-BRANCH-NUMBER
+               MOVE TR-SALESREP-NUMBER TO TS-SALESREP-NUMBER
+               MOVE TR-CUSTOMER-NAME   TO TS-CUSTOMER-NAME
+               MOVE TR-SALES-THIS-YTD  TO TS-SALES-THIS-YTD
+               MOVE TR-SALES-LAST-YTD  TO TS-SALES-LAST-YTD
+               MOVE TR-ADDRESS-LINE1   TO TS-ADDRESS-LINE1
+               MOVE TR-CITY            TO TS-CITY
+               MOVE TR-STATE           TO TS-STATE
+               MOVE TR-ZIP-CODE        TO TS-ZIP-CODE
+               MOVE TR-PHONE-NUMBER    TO TS-PHONE-NUMBER
+               MOVE TR-CREDIT-LIMIT    TO TS-CREDIT-LIMIT
+               MOVE TR-TERRITORY-CODE  TO TS-TERRITORY-CODE
+               MOVE TR-SALES-HISTORY-1 TO TS-SALES-HISTORY-1
+               MOVE TR-SALES-HISTORY-2 TO TS-SALES-HISTORY-2
+               MOVE TR-SALES-HISTORY-3 TO TS-SALES-HISTORY-3
+               MOVE TR-SALES-HISTORY-4 TO TS-SALES-HISTORY-4
+               MOVE TR-SALES-HISTORY-5 TO TS-SALES-HISTORY-5
+               RELEASE TS-RECORD.
+
+      **************************************************************
+      * READS THE NEXT SORTED OLD-MASTER RECORD                    *
+      **************************************************************
+       200-READ-MASTER.
+
+           READ SRTMAST
+               AT END
+                   MOVE "Y" TO MASTER-EOF-SWITCH.
+
+      **************************************************************
+      * READS THE NEXT SORTED TRANSACTION RECORD                   *
+      **************************************************************
+       210-READ-TRANSACTION.
+
+           READ SRTTRAN
+               AT END
+                   MOVE "Y" TO SRTTRAN-EOF-SWITCH.
+
+      **************************************************************
+      * THE MATCH-MERGE DISPATCH - DECIDES WHETHER THE NEXT        *
+      * ACTION IS TO COPY AN UNCHANGED MASTER FORWARD, APPLY A     *
+      * TRANSACTION THAT HAS NO MATCHING MASTER, OR APPLY ONE OR   *
+      * MORE TRANSACTIONS AGAINST A MATCHING MASTER                *
+      **************************************************************
+       300-PROCESS-NEXT-CUSTOMER.
+
+           EVALUATE TRUE
+               WHEN SRTTRAN-EOF-SWITCH = "Y"
+                   OR (MASTER-EOF-SWITCH = "N"
+                       AND OM-CUSTOMER-NUMBER < TT-CUSTOMER-NUMBER)
+                   PERFORM 310-COPY-MASTER-UNCHANGED
+               WHEN MASTER-EOF-SWITCH = "Y"
+                   OR (SRTTRAN-EOF-SWITCH = "N"
+                       AND TT-CUSTOMER-NUMBER < OM-CUSTOMER-NUMBER)
+                   PERFORM 320-PROCESS-UNMATCHED-TRANSACTION
+               WHEN OTHER
+                   PERFORM 330-PROCESS-MATCHED-CUSTOMER
+           END-EVALUATE.
+
+      **************************************************************
+      * NO TRANSACTION TOUCHED THIS CUSTOMER - COPY THE OLD MASTER *
+      * STRAIGHT THROUGH TO THE NEW MASTER                         *
+      **************************************************************
+       310-COPY-MASTER-UNCHANGED.
+
+           MOVE OM-RECORD TO NEW-MASTER-RECORD.
+           WRITE NEW-MASTER-RECORD.
+           PERFORM 200-READ-MASTER.
+
+      **************************************************************
+      * A TRANSACTION'S CUSTOMER NUMBER DOES NOT MATCH ANY MASTER. *
+      * THAT'S VALID FOR AN ADD, AND AN ERROR FOR ANYTHING ELSE -  *
+      * UNLESS IT REPEATS THE NUMBER AN EARLIER "A" IN THIS SAME   *
+      * BATCH ALREADY ADDED, WHICH IS A DUPLICATE-KEY ERROR EVEN   *
+      * THOUGH THE OLD MASTER STILL HAS NO RECORD OF IT            *
+      **************************************************************
+       320-PROCESS-UNMATCHED-TRANSACTION.
+
+           EVALUATE TRUE
+               WHEN TT-TRANSACTION-CODE = "A"
+                       AND TT-CUSTOMER-NUMBER =
+                           LAST-ADDED-CUSTOMER-NUMBER
+                   MOVE "DUPLICATE CUSTOMER NUMBER" TO
+                       PENDING-ERROR-MESSAGE
+                   PERFORM 350-LOG-TRANSACTION-ERROR
+               WHEN TT-TRANSACTION-CODE = "A"
+                   PERFORM 340-ADD-NEW-CUSTOMER
+                   MOVE TT-CUSTOMER-NUMBER TO LAST-ADDED-CUSTOMER-NUMBER
+               WHEN OTHER
+                   MOVE "CUSTOMER NOT ON FILE" TO PENDING-ERROR-MESSAGE
+                   PERFORM 350-LOG-TRANSACTION-ERROR
+           END-EVALUATE.
+
+           PERFORM 210-READ-TRANSACTION.
+
+      **************************************************************
+      * ONE OR MORE TRANSACTIONS MATCH THE CURRENT OLD MASTER -    *
+      * SEED THE CURRENT-MASTER-RECORD FROM THE OLD MASTER, APPLY  *
+      * EVERY TRANSACTION FOR THIS CUSTOMER IN TURN, THEN WRITE    *
+      * THE RESULT UNLESS IT WAS DELETED                           *
+      **************************************************************
+       330-PROCESS-MATCHED-CUSTOMER.
+
+           MOVE OM-RECORD TO CM-RECORD.
+           MOVE "N" TO CUSTOMER-DELETED-SWITCH.
+
+           PERFORM 380-APPLY-TRANSACTION-TO-CUSTOMER
+               UNTIL SRTTRAN-EOF-SWITCH = "Y"
+                  OR TT-CUSTOMER-NUMBER NOT = OM-CUSTOMER-NUMBER.
+
+           IF CUSTOMER-DELETED-SWITCH = "N"
+               MOVE CM-RECORD TO NEW-MASTER-RECORD
+               WRITE NEW-MASTER-RECORD.
+
+           PERFORM 200-READ-MASTER.
+
+      **************************************************************
+      * APPLIES ONE TRANSACTION TO THE CURRENT-MASTER-RECORD AND   *
+      * READS THE NEXT TRANSACTION                                 *
+      **************************************************************
+       380-APPLY-TRANSACTION-TO-CUSTOMER.
+
+           EVALUATE TT-TRANSACTION-CODE
+               WHEN "D"
+                   PERFORM 360-DELETE-CUSTOMER
+               WHEN "C"
+                   PERFORM 370-CHANGE-CUSTOMER
+               WHEN "A"
+                   MOVE "DUPLICATE CUSTOMER NUMBER" TO
+                       PENDING-ERROR-MESSAGE
+                   PERFORM 350-LOG-TRANSACTION-ERROR
+               WHEN OTHER
+                   MOVE "INVALID TRANSACTION CODE" TO
+                       PENDING-ERROR-MESSAGE
+                   PERFORM 350-LOG-TRANSACTION-ERROR
+           END-EVALUATE.
+
+           PERFORM 210-READ-TRANSACTION.
+
+      **************************************************************
+      * VALIDATES AND BUILDS A BRAND NEW CUSTOMER MASTER RECORD    *
+      * FROM AN ADD TRANSACTION THAT HAS NO MATCHING OLD MASTER    *
+      **************************************************************
+       340-ADD-NEW-CUSTOMER.
+
+           IF TT-CUSTOMER-NAME = SPACES
+               MOVE "ADD REJECTED - NAME REQUIRED" TO
+                   PENDING-ERROR-MESSAGE
+               PERFORM 350-LOG-TRANSACTION-ERROR
+           ELSE IF TT-BRANCH-NUMBER = ZERO
+                   OR TT-SALESREP-NUMBER = ZERO
+               MOVE "ADD REJECTED - BAD BRANCH/REP" TO
+                   PENDING-ERROR-MESSAGE
+               PERFORM 350-LOG-TRANSACTION-ERROR
+           ELSE
+               INITIALIZE CM-RECORD
+               MOVE TT-BRANCH-NUMBER      TO CM-BRANCH-NUMBER
+               MOVE TT-SALESREP-NUMBER    TO CM-SALESREP-NUMBER
+               MOVE TT-CUSTOMER-NUMBER    TO CM-CUSTOMER-NUMBER
+               MOVE TT-CUSTOMER-NAME      TO CM-CUSTOMER-NAME
+               MOVE TT-SALES-THIS-YTD     TO CM-SALES-THIS-YTD
+               MOVE TT-SALES-LAST-YTD     TO CM-SALES-LAST-YTD
+               MOVE TT-ADDRESS-LINE1      TO CM-ADDRESS-LINE1
+               MOVE TT-CITY               TO CM-CITY
+               MOVE TT-STATE              TO CM-STATE
+               MOVE TT-ZIP-CODE           TO CM-ZIP-CODE
+               MOVE TT-PHONE-NUMBER       TO CM-PHONE-NUMBER
+               MOVE TT-CREDIT-LIMIT       TO CM-CREDIT-LIMIT
+               MOVE TT-TERRITORY-CODE     TO CM-TERRITORY-CODE
+               MOVE TT-SALES-HISTORY-1    TO CM-SALES-HISTORY (1)
+               MOVE TT-SALES-HISTORY-2    TO CM-SALES-HISTORY (2)
+               MOVE TT-SALES-HISTORY-3    TO CM-SALES-HISTORY (3)
+               MOVE TT-SALES-HISTORY-4    TO CM-SALES-HISTORY (4)
+               MOVE TT-SALES-HISTORY-5    TO CM-SALES-HISTORY (5)
+               MOVE CM-RECORD TO NEW-MASTER-RECORD
+               WRITE NEW-MASTER-RECORD
+               ADD 1 TO ADD-COUNT
+               MOVE "ADDED" TO AL-TRANSACTION-CODE
+               MOVE SPACES TO AL-FIELD-NAME AL-OLD-VALUE
+               MOVE "NEW CUSTOMER ADDED" TO AL-MESSAGE
+               MOVE TT-CUSTOMER-NAME TO AL-NEW-VALUE
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+      **************************************************************
+      * MARKS THE CURRENT CUSTOMER AS DELETED SO 330 DOES NOT      *
+      * WRITE IT FORWARD TO THE NEW MASTER, AND AUDITS THE DELETE  *
+      **************************************************************
+       360-DELETE-CUSTOMER.
+
+           MOVE "Y" TO CUSTOMER-DELETED-SWITCH.
+           ADD 1 TO DELETE-COUNT.
+
+           MOVE "DELETE" TO AL-TRANSACTION-CODE.
+           MOVE SPACES TO AL-FIELD-NAME AL-NEW-VALUE.
+           MOVE "CUSTOMER REMOVED FROM MASTER" TO AL-MESSAGE.
+           MOVE CM-CUSTOMER-NAME TO AL-OLD-VALUE.
+           PERFORM 395-WRITE-AUDIT-LINE.
+
+      **************************************************************
+      * APPLIES EVERY NON-BLANK/NON-ZERO FIELD ON A CHANGE         *
+      * TRANSACTION TO THE CURRENT-MASTER-RECORD, WRITING ONE      *
+      * AUDIT LINE PER FIELD ACTUALLY CHANGED                      *
+      **************************************************************
+       370-CHANGE-CUSTOMER.
+
+           ADD 1 TO CHANGE-COUNT.
+           MOVE "CHANGE" TO AL-TRANSACTION-CODE.
+           MOVE SPACES TO AL-MESSAGE.
+
+           IF TT-BRANCH-NUMBER NOT = ZERO
+                   AND TT-BRANCH-NUMBER NOT = CM-BRANCH-NUMBER
+               MOVE CM-BRANCH-NUMBER TO AE-NUMBER-EDIT
+               MOVE AE-NUMBER-EDIT TO AL-OLD-VALUE
+               MOVE TT-BRANCH-NUMBER TO CM-BRANCH-NUMBER
+               MOVE CM-BRANCH-NUMBER TO AE-NUMBER-EDIT
+               MOVE AE-NUMBER-EDIT TO AL-NEW-VALUE
+               MOVE "BRANCH NUMBER" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALESREP-NUMBER NOT = ZERO
+                   AND TT-SALESREP-NUMBER NOT = CM-SALESREP-NUMBER
+               MOVE CM-SALESREP-NUMBER TO AE-NUMBER-EDIT
+               MOVE AE-NUMBER-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALESREP-NUMBER TO CM-SALESREP-NUMBER
+               MOVE CM-SALESREP-NUMBER TO AE-NUMBER-EDIT
+               MOVE AE-NUMBER-EDIT TO AL-NEW-VALUE
+               MOVE "SALESREP NUMBER" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-CUSTOMER-NAME NOT = SPACES
+                   AND TT-CUSTOMER-NAME NOT = CM-CUSTOMER-NAME
+               MOVE CM-CUSTOMER-NAME TO AL-OLD-VALUE
+               MOVE TT-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+               MOVE CM-CUSTOMER-NAME TO AL-NEW-VALUE
+               MOVE "CUSTOMER NAME" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-THIS-YTD NOT = ZERO
+                   AND TT-SALES-THIS-YTD NOT = CM-SALES-THIS-YTD
+               MOVE CM-SALES-THIS-YTD TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-THIS-YTD TO CM-SALES-THIS-YTD
+               MOVE CM-SALES-THIS-YTD TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "SALES THIS YTD" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-LAST-YTD NOT = ZERO
+                   AND TT-SALES-LAST-YTD NOT = CM-SALES-LAST-YTD
+               MOVE CM-SALES-LAST-YTD TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-LAST-YTD TO CM-SALES-LAST-YTD
+               MOVE CM-SALES-LAST-YTD TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "SALES LAST YTD" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-ADDRESS-LINE1 NOT = SPACES
+                   AND TT-ADDRESS-LINE1 NOT = CM-ADDRESS-LINE1
+               MOVE CM-ADDRESS-LINE1 TO AL-OLD-VALUE
+               MOVE TT-ADDRESS-LINE1 TO CM-ADDRESS-LINE1
+               MOVE CM-ADDRESS-LINE1 TO AL-NEW-VALUE
+               MOVE "ADDRESS LINE 1" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-CITY NOT = SPACES
+                   AND TT-CITY NOT = CM-CITY
+               MOVE CM-CITY TO AL-OLD-VALUE
+               MOVE TT-CITY TO CM-CITY
+               MOVE CM-CITY TO AL-NEW-VALUE
+               MOVE "CITY" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-STATE NOT = SPACES
+                   AND TT-STATE NOT = CM-STATE
+               MOVE CM-STATE TO AL-OLD-VALUE
+               MOVE TT-STATE TO CM-STATE
+               MOVE CM-STATE TO AL-NEW-VALUE
+               MOVE "STATE" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-ZIP-CODE NOT = SPACES
+                   AND TT-ZIP-CODE NOT = CM-ZIP-CODE
+               MOVE CM-ZIP-CODE TO AL-OLD-VALUE
+               MOVE TT-ZIP-CODE TO CM-ZIP-CODE
+               MOVE CM-ZIP-CODE TO AL-NEW-VALUE
+               MOVE "ZIP CODE" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-PHONE-NUMBER NOT = SPACES
+                   AND TT-PHONE-NUMBER NOT = CM-PHONE-NUMBER
+               MOVE CM-PHONE-NUMBER TO AL-OLD-VALUE
+               MOVE TT-PHONE-NUMBER TO CM-PHONE-NUMBER
+               MOVE CM-PHONE-NUMBER TO AL-NEW-VALUE
+               MOVE "PHONE NUMBER" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-CREDIT-LIMIT NOT = ZERO
+                   AND TT-CREDIT-LIMIT NOT = CM-CREDIT-LIMIT
+               MOVE CM-CREDIT-LIMIT TO AE-CREDIT-LIMIT-EDIT
+               MOVE AE-CREDIT-LIMIT-EDIT TO AL-OLD-VALUE
+               MOVE TT-CREDIT-LIMIT TO CM-CREDIT-LIMIT
+               MOVE CM-CREDIT-LIMIT TO AE-CREDIT-LIMIT-EDIT
+               MOVE AE-CREDIT-LIMIT-EDIT TO AL-NEW-VALUE
+               MOVE "CREDIT LIMIT" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-TERRITORY-CODE NOT = SPACES
+                   AND TT-TERRITORY-CODE NOT = CM-TERRITORY-CODE
+               MOVE CM-TERRITORY-CODE TO AL-OLD-VALUE
+               MOVE TT-TERRITORY-CODE TO CM-TERRITORY-CODE
+               MOVE CM-TERRITORY-CODE TO AL-NEW-VALUE
+               MOVE "TERRITORY CODE" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-HISTORY-1 NOT = ZERO
+                   AND TT-SALES-HISTORY-1 NOT = CM-SALES-HISTORY (1)
+               MOVE CM-SALES-HISTORY (1) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-HISTORY-1 TO CM-SALES-HISTORY (1)
+               MOVE CM-SALES-HISTORY (1) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "HISTORY YEAR 1" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-HISTORY-2 NOT = ZERO
+                   AND TT-SALES-HISTORY-2 NOT = CM-SALES-HISTORY (2)
+               MOVE CM-SALES-HISTORY (2) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-HISTORY-2 TO CM-SALES-HISTORY (2)
+               MOVE CM-SALES-HISTORY (2) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "HISTORY YEAR 2" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-HISTORY-3 NOT = ZERO
+                   AND TT-SALES-HISTORY-3 NOT = CM-SALES-HISTORY (3)
+               MOVE CM-SALES-HISTORY (3) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-HISTORY-3 TO CM-SALES-HISTORY (3)
+               MOVE CM-SALES-HISTORY (3) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "HISTORY YEAR 3" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-HISTORY-4 NOT = ZERO
+                   AND TT-SALES-HISTORY-4 NOT = CM-SALES-HISTORY (4)
+               MOVE CM-SALES-HISTORY (4) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-HISTORY-4 TO CM-SALES-HISTORY (4)
+               MOVE CM-SALES-HISTORY (4) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "HISTORY YEAR 4" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+           IF TT-SALES-HISTORY-5 NOT = ZERO
+                   AND TT-SALES-HISTORY-5 NOT = CM-SALES-HISTORY (5)
+               MOVE CM-SALES-HISTORY (5) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-OLD-VALUE
+               MOVE TT-SALES-HISTORY-5 TO CM-SALES-HISTORY (5)
+               MOVE CM-SALES-HISTORY (5) TO AE-AMOUNT-EDIT
+               MOVE AE-AMOUNT-EDIT TO AL-NEW-VALUE
+               MOVE "HISTORY YEAR 5" TO AL-FIELD-NAME
+               PERFORM 395-WRITE-AUDIT-LINE.
+
+      **************************************************************
+      * WRITES A REJECTED-TRANSACTION LINE TO THE AUDIT LOG USING  *
+      * WHATEVER MESSAGE THE CALLER LEFT IN PENDING-ERROR-MESSAGE  *
+      **************************************************************
+       350-LOG-TRANSACTION-ERROR.
+
+           ADD 1 TO ERROR-COUNT.
+           MOVE "ERROR"  TO AL-TRANSACTION-CODE.
+           MOVE SPACES   TO AL-FIELD-NAME AL-OLD-VALUE AL-NEW-VALUE.
+           MOVE PENDING-ERROR-MESSAGE TO AL-MESSAGE.
+           MOVE TT-CUSTOMER-NUMBER TO AL-CUSTOMER-NUMBER.
+           PERFORM 399-WRITE-AUDIT-LINE-COMMON.
+
+      **************************************************************
+      * FINISHES AN AUDIT LINE FOR A CUSTOMER THAT EXISTS ON THE   *
+      * CURRENT MASTER (ADD, CHANGE, OR DELETE) AND WRITES IT      *
+      **************************************************************
+       395-WRITE-AUDIT-LINE.
+
+           MOVE CM-CUSTOMER-NUMBER TO AL-CUSTOMER-NUMBER.
+           PERFORM 399-WRITE-AUDIT-LINE-COMMON.
+
+      **************************************************************
+      * STAMPS THE DATE AND BATCH NUMBER ONTO THE AUDIT LINE AND   *
+      * WRITES IT - SHARED BY EVERY KIND OF AUDIT ENTRY            *
+      **************************************************************
+       399-WRITE-AUDIT-LINE-COMMON.
+
+           MOVE CD-MONTH TO AL-MONTH.
+           MOVE CD-DAY   TO AL-DAY.
+           MOVE CD-YEAR  TO AL-YEAR.
+           MOVE BATCH-NUMBER TO AL-BATCH-NUMBER.
+
+           WRITE AUDIT-LINE.
+
+      **************************************************************
+      * WRITES ONE LAST AUDIT LINE SUMMARIZING HOW MANY OF EACH    *
+      * KIND OF TRANSACTION WERE APPLIED THIS RUN                  *
+      **************************************************************
+       900-PRINT-RUN-SUMMARY.
+
+           MOVE CD-MONTH TO AL-MONTH.
+           MOVE CD-DAY   TO AL-DAY.
+           MOVE CD-YEAR  TO AL-YEAR.
+           MOVE BATCH-NUMBER TO AL-BATCH-NUMBER.
+           MOVE ZERO TO AL-CUSTOMER-NUMBER.
+           MOVE "TOTAL " TO AL-TRANSACTION-CODE.
+           MOVE SPACES TO AL-FIELD-NAME AL-OLD-VALUE AL-NEW-VALUE.
+           MOVE ADD-COUNT TO AE-NUMBER-EDIT.
+           MOVE SPACES TO AL-MESSAGE.
+           STRING "ADDED=" AE-NUMBER-EDIT DELIMITED BY SIZE
+               INTO AL-MESSAGE.
+           WRITE AUDIT-LINE.
+
+           MOVE CHANGE-COUNT TO AE-NUMBER-EDIT.
+           MOVE SPACES TO AL-MESSAGE.
+           STRING "CHANGED=" AE-NUMBER-EDIT DELIMITED BY SIZE
+               INTO AL-MESSAGE.
+           WRITE AUDIT-LINE.
+
+           MOVE DELETE-COUNT TO AE-NUMBER-EDIT.
+           MOVE SPACES TO AL-MESSAGE.
+           STRING "DELETED=" AE-NUMBER-EDIT DELIMITED BY SIZE
+               INTO AL-MESSAGE.
+           WRITE AUDIT-LINE.
+
+           MOVE ERROR-COUNT TO AE-NUMBER-EDIT.
+           MOVE SPACES TO AL-MESSAGE.
+           STRING "REJECTED=" AE-NUMBER-EDIT DELIMITED BY SIZE
+               INTO AL-MESSAGE.
+           WRITE AUDIT-LINE.
